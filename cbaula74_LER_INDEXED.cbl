@@ -16,19 +16,37 @@
       *            registro FIXO
       *        declarar:  ORGANIZATION IS INDEXED
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS EMP-ID
+               ALTERNATE RECORD KEY IS EMP-NAME WITH DUPLICATES
                FILE STATUS IS FS-INFL.
+      *---> arquivo de saida formatado (relatorio)
+           SELECT RELFL-S ASSIGN TO OUTFLDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELFL.
+      *---> log de controle de jobs, compartilhado entre os programas
+           SELECT JOBLOGFL ASSIGN TO JOBLOGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-JOBLOG.
+      *---> arquivo de configuracao compartilhado de localizacao
+           SELECT CONFIGFL ASSIGN TO CONFIGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONFIG.
       *
        DATA DIVISION.
        FILE SECTION.
       *  TAMANHO DO REGISTRO = 50 CARACTERES SEM TERMINADOR FISICO
        FD INFL.
-       01  INFL-REC.
-               10  EMP-ID.
-                   15  IN-PRO-CODIGO       PIC X(05).
-               10  EMP-NAME                pic x(40).
-               10  REM-BYTE                pic x(05).
+           COPY EMPREC.
+      *
+       FD  RELFL-S.
+       01  RELFL-REC              PIC X(80).
+      *
+       FD  JOBLOGFL.
+           COPY JOBLOG.
+      *
+       FD  CONFIGFL.
+           COPY CONFIGCFG.
       *
        WORKING-STORAGE SECTION.
        01  INFLDD   pic x(50) value "cbAULA72IDX.IDX".
@@ -42,12 +60,72 @@
            88  FS-INFL-DUP-KEY     VALUE IS "02".
            88  FS-INFL-EOF         VALUE IS "10".
 
+       01  FS-RELFL          PIC X(02) VALUE SPACES.
+           88  FS-RELFL-OK         VALUE IS "00".
+
+       01  JOBLOGDD.
+           05  FILLER  PIC X(30) VALUE "./cbjoblog.log".
+
+       01  FS-JOBLOG         PIC X(02) VALUE "X".
+           88  FS-JOBLOG-OK  VALUE IS "00".
+
+       01  WS-JOB-STATUS     PIC X(10) VALUE "OK".
+
+       01  CONFIGDD          PIC X(30) VALUE "./cobol.cfg".
+
+       01  FS-CONFIG         PIC X(02) VALUE "X".
+           88  FS-CONFIG-OK  VALUE IS "00".
+           88  FS-CONFIG-EOF VALUE IS "10".
+
+       01  WS-CFG-CHAVE      PIC X(30) VALUE SPACES.
+       01  WS-CFG-VALOR      PIC X(50) VALUE SPACES.
+
        01  args-cmd-linex    pic x(50)  VALUE SPACES.
+       01  args-cmd-line2x   PIC X(05)  VALUE SPACES.
+       01  args-cmd-line3x   PIC X(05)  VALUE SPACES.
 
        01  COUNTERS.
            05  READ-COUNT     PIC 9(02).
            05  WRITE-COUNT    PIC 9(02).
 
+      *---> FAIXA DE CODIGOS A SELECIONAR (REQ DE CHAVE-RANGE)
+       01  WS-FAIXA-INI       PIC X(05) VALUE "00000".
+       01  WS-FAIXA-FIM       PIC X(05) VALUE "99999".
+       01  WS-FIM-FAIXA       PIC X     VALUE "N".
+           88  E-FIM-FAIXA    VALUE "S".
+
+      *---> LAYOUT DO RELATORIO FORMATADO DE FUNCIONARIOS
+       01  WS-DATA-REL        PIC 9(08).
+       01  WS-NUM-PAGINA      PIC 9(03) VALUE ZEROS.
+       01  WS-LIN-PAGINA      PIC 9(02) VALUE ZEROS.
+       01  WS-TOT-FUNC        PIC 9(05) VALUE ZEROS.
+
+       01  WS-CAB-REL1.
+           05  FILLER         PIC X(27) VALUE
+               "RELATORIO DE FUNCIONARIOS ".
+           05  FILLER         PIC X(06) VALUE "DATA: ".
+           05  CAB1-DATA      PIC 9(08).
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE "PAGINA: ".
+           05  CAB1-PAGINA    PIC ZZ9.
+
+       01  WS-CAB-REL2.
+           05  FILLER         PIC X(07) VALUE "CODIGO ".
+           05  FILLER         PIC X(41) VALUE "NOME".
+           05  FILLER         PIC X(12) VALUE "REMUNERACAO".
+
+       01  WS-LIN-REL.
+           05  LIN-CODIGO     PIC X(05).
+           05  FILLER         PIC X(03) VALUE SPACES.
+           05  LIN-NOME       PIC X(40).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  LIN-REM        PIC ZZZZ9.
+
+       01  WS-TOT-REL.
+           05  FILLER         PIC X(23) VALUE
+               "TOTAL DE FUNCIONARIOS: ".
+           05  TOT-QTD        PIC ZZZZ9.
+
        77  XY     PIC X.
       *
        PROCEDURE DIVISION.
@@ -55,12 +133,23 @@
            DISPLAY
            "V:1.02 - Ler arquivo indexado com acesso INDEXADO "
            " Randomico "
+      *====> LE O ARQUIVO DE CONFIGURACAO COMPARTILHADO (SE EXISTIR)
+           PERFORM LE-CONFIG THRU LE-CONFIG-FIM
       *====> PEGA ARGUMENTOS DE ENTRADA DA LINHA DE COMANDO SE HOUVER
       *====> e associa ao arquivo de entrada e de saida
+      *====> 3o E 4o ARGUMENTOS (OPCIONAIS) SAO A FAIXA INICIAL E
+      *====> FINAL DE CODIGOS A SELECIONAR NO RELATORIO
            ACCEPT args-cmd-linex   from COMMAND-LINE.
            IF  args-cmd-linex  NOT = spaces
                UNSTRING args-cmd-linex DELIMITED BY SPACE
-               INTO  INFLDD  OUTFLDD.
+               INTO  INFLDD  OUTFLDD  args-cmd-line2x  args-cmd-line3x
+               IF  args-cmd-line2x NOT = SPACES
+                   MOVE args-cmd-line2x TO WS-FAIXA-INI
+               END-IF
+               IF  args-cmd-line3x NOT = SPACES
+                   MOVE args-cmd-line3x TO WS-FAIXA-FIM
+               END-IF
+           END-IF.
 
        OPEN-FILEIN.
            DISPLAY "ABRINDO : " INFLDD
@@ -83,6 +172,8 @@
            end-if.
        CONTINUA.
       *     DISPLAY "SAIDA   : " OUTFLDD
+           PERFORM REGISTRA-JOBLOG-INICIO
+               THRU REGISTRA-JOBLOG-INICIO-FIM
            DISPLAY " CONTINUA 01 OPEN >>"
       *     ACCEPT XY FROM CONSOLE
            PERFORM OPEN-PARA      THRU OPEN-EXIT-PARA
@@ -90,51 +181,196 @@
            PERFORM PROCESS-PARA   THRU PROCESS-EXIT-PARA
            DISPLAY " CONTINUA 03 CLOSE >>"
            PERFORM CLOSE-PARA     THRU CLOSE-EXIT-PARA.
+           PERFORM REGISTRA-JOBLOG-TERMINO
+               THRU REGISTRA-JOBLOG-TERMINO-FIM
            DISPLAY 'FIM PROG 74 LER INDEXDADO ...'
            STOP RUN.
+      *================================
+      * LE O ARQUIVO DE CONFIGURACAO COMPARTILHADO ./cobol.cfg, SE
+      * EXISTIR, E APLICA OS PARAMETROS DESTE PROGRAMA (EMPFILE E
+      * AULA74_*)
+       LE-CONFIG.
+           OPEN INPUT CONFIGFL
+           IF  FS-CONFIG-OK
+               PERFORM LE-CONFIG-LOOP THRU LE-CONFIG-LOOP-FIM
+                   UNTIL FS-CONFIG-EOF
+               CLOSE CONFIGFL
+           END-IF.
+       LE-CONFIG-FIM.
+           EXIT.
+
+       LE-CONFIG-LOOP.
+           READ CONFIGFL
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF  CFG-REC NOT = SPACES AND CFG-REC(1:1) NOT = "*"
+                       MOVE SPACES TO WS-CFG-CHAVE WS-CFG-VALOR
+                       UNSTRING CFG-REC DELIMITED BY "="
+                           INTO WS-CFG-CHAVE WS-CFG-VALOR
+                       PERFORM APLICA-CONFIG THRU APLICA-CONFIG-FIM
+                   END-IF
+           END-READ.
+       LE-CONFIG-LOOP-FIM.
+           EXIT.
 
+       APLICA-CONFIG.
+           EVALUATE WS-CFG-CHAVE
+               WHEN "EMPFILE"
+                   MOVE WS-CFG-VALOR TO INFLDD
+               WHEN "AULA74_RELFLDD"
+                   MOVE WS-CFG-VALOR TO OUTFLDD
+               WHEN "JOBLOGDD"
+                   MOVE WS-CFG-VALOR TO JOBLOGDD
+           END-EVALUATE.
+       APLICA-CONFIG-FIM.
+           EXIT.
+      *================================
+      * REGISTRA NO LOG DE CONTROLE O INICIO DESTE JOB
+       REGISTRA-JOBLOG-INICIO.
+           OPEN EXTEND JOBLOGFL
+           IF  NOT FS-JOBLOG-OK
+               OPEN OUTPUT JOBLOGFL
+           END-IF
+           MOVE SPACES            TO JOBLOG-REC
+           MOVE "cbaula74_LER"    TO JL-PROGRAMA
+           MOVE "INICIO"          TO JL-EVENTO
+           ACCEPT JL-DATA FROM DATE YYYYMMDD
+           ACCEPT JL-HORA FROM TIME
+           MOVE SPACES            TO JL-STATUS
+           WRITE JOBLOG-REC
+           CLOSE JOBLOGFL.
+       REGISTRA-JOBLOG-INICIO-FIM.
+           EXIT.
+      *================================
+      * REGISTRA NO LOG DE CONTROLE O FIM DESTE JOB
+       REGISTRA-JOBLOG-TERMINO.
+           OPEN EXTEND JOBLOGFL
+           IF  NOT FS-JOBLOG-OK
+               OPEN OUTPUT JOBLOGFL
+           END-IF
+           MOVE SPACES            TO JOBLOG-REC
+           MOVE "cbaula74_LER"    TO JL-PROGRAMA
+           MOVE "FIM"             TO JL-EVENTO
+           ACCEPT JL-DATA FROM DATE YYYYMMDD
+           ACCEPT JL-HORA FROM TIME
+           MOVE WS-JOB-STATUS     TO JL-STATUS
+           WRITE JOBLOG-REC
+           CLOSE JOBLOGFL.
+       REGISTRA-JOBLOG-TERMINO-FIM.
+           EXIT.
+      *================================
        OPEN-PARA.
-           INITIALIZE FS-INFL READ-COUNT WRITE-COUNT.
+           INITIALIZE FS-INFL READ-COUNT WRITE-COUNT WS-TOT-FUNC
+               WS-NUM-PAGINA WS-LIN-PAGINA.
       * =====> abre arquivo no modod ( I-O ) input-Output
            OPEN INPUT INFL
            DISPLAY '01 ABERTURA ST= ' FS-INFL
            if  FS-INFL-OK
-               GO TO OPEN-EXIT-PARA
+               CONTINUE
            ELSE
                DISPLAY '01 ABERTURA INPUT DO ARQUIVO FALHOU=' FS-INFL
                "  " INFLDD
+               MOVE "ERRO" TO WS-JOB-STATUS
+               PERFORM REGISTRA-JOBLOG-TERMINO
+                   THRU REGISTRA-JOBLOG-TERMINO-FIM
+               STOP RUN
+           END-IF.
+      * =====> ABRE O RELATORIO FORMATADO DE SAIDA
+           OPEN OUTPUT RELFL-S.
+           IF  FS-RELFL-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'ABERTURA DO RELATORIO FALHOU=' FS-RELFL
+               "  " OUTFLDD
+               CLOSE INFL
+               MOVE "ERRO" TO WS-JOB-STATUS
+               PERFORM REGISTRA-JOBLOG-TERMINO
+                   THRU REGISTRA-JOBLOG-TERMINO-FIM
                STOP RUN
            END-IF.
 
        OPEN-EXIT-PARA.
            EXIT.
-      *========>> LER O ARQUIVO ATE O FINAL
+      *========>> LER O ARQUIVO, DENTRO DA FAIXA DE CODIGOS PEDIDA,
+      *========>> E IMPRIMIR NO RELATORIO FORMATADO
        PROCESS-PARA.
-           READ INFL  NEXT   AT END
-                   DISPLAY '**** FIM ARQUIVO DE ENTRADA ST='
-                   FS-INFL " ****"
-                   display "Tecle enter ==>> "
-      *            accept xy line 10 COLUMN 25
-                   accept xy
-                   display "< OK "
-                   GO TO PROCESS-EXIT-PARA
-               NOT AT END
-                   DISPLAY " CHAVE=" EMP-ID ' DESCRICAO : ' EMP-NAME
-                   " ST=" FS-INFL
-               END-READ.
-           GO TO PROCESS-PARA.
-
+           MOVE WS-FAIXA-INI  TO EMP-ID
+           START INFL KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   DISPLAY "NENHUM REGISTRO NA FAIXA INFORMADA"
+                   MOVE "S" TO WS-FIM-FAIXA
+           END-START.
+           IF  FS-INFL-OK
+               PERFORM ESCREVE-CABECALHO THRU ESCREVE-CABECALHO-FIM
+               PERFORM PROCESS-LOOP THRU PROCESS-LOOP-FIM
+                   UNTIL FS-INFL-EOF OR E-FIM-FAIXA
+               PERFORM ESCREVE-RODAPE THRU ESCREVE-RODAPE-FIM
+           END-IF.
        PROCESS-EXIT-PARA.
            EXIT.
+
+       PROCESS-LOOP.
+           READ INFL NEXT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO READ-COUNT
+                   IF  EMP-ID > WS-FAIXA-FIM
+                       MOVE "S" TO WS-FIM-FAIXA
+                   ELSE
+                       PERFORM IMPRIME-LINHA-REL
+                           THRU IMPRIME-LINHA-REL-FIM
+                   END-IF
+           END-READ.
+       PROCESS-LOOP-FIM.
+           EXIT.
+      *===================================
+      * IMPRIME O CABECALHO DO RELATORIO (TITULO, DATA E PAGINA)
+       ESCREVE-CABECALHO.
+           ACCEPT WS-DATA-REL FROM DATE YYYYMMDD.
+           ADD 1             TO WS-NUM-PAGINA.
+           MOVE ZEROS        TO WS-LIN-PAGINA.
+           MOVE WS-DATA-REL  TO CAB1-DATA.
+           MOVE WS-NUM-PAGINA TO CAB1-PAGINA.
+           WRITE RELFL-REC FROM WS-CAB-REL1.
+           WRITE RELFL-REC FROM WS-CAB-REL2.
+       ESCREVE-CABECALHO-FIM.
+           EXIT.
+      *===================================
+      * IMPRIME UMA LINHA DE DETALHE, QUEBRANDO DE PAGINA A CADA 20
+       IMPRIME-LINHA-REL.
+           IF  WS-LIN-PAGINA >= 20
+               PERFORM ESCREVE-CABECALHO THRU ESCREVE-CABECALHO-FIM
+           END-IF.
+           MOVE EMP-ID     TO LIN-CODIGO
+           MOVE EMP-NAME   TO LIN-NOME
+           MOVE REM-BYTE   TO LIN-REM
+           WRITE RELFL-REC FROM WS-LIN-REL
+           ADD 1 TO WS-LIN-PAGINA
+           ADD 1 TO WS-TOT-FUNC
+           ADD 1 TO WRITE-COUNT.
+       IMPRIME-LINHA-REL-FIM.
+           EXIT.
+      *===================================
+      * IMPRIME O RODAPE COM O TOTAL DE FUNCIONARIOS LISTADOS
+       ESCREVE-RODAPE.
+           MOVE WS-TOT-FUNC TO TOT-QTD.
+           WRITE RELFL-REC FROM WS-TOT-REL.
+       ESCREVE-RODAPE-FIM.
+           EXIT.
       *===================================
 
        CLOSE-PARA.
-           CLOSE INFL.
+           CLOSE INFL RELFL-S.
        CLOSE-EXIT-PARA.
            EXIT.
 
       *=================  FIM ======
        EXIT-PARA.
+           MOVE "ERRO" TO WS-JOB-STATUS
+           PERFORM REGISTRA-JOBLOG-TERMINO
+               THRU REGISTRA-JOBLOG-TERMINO-FIM
            DISPLAY 'FIM PROG 74 LER INDEXADO ...'
            EXIT PROGRAM.
 
