@@ -1,30 +1,420 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CBJSON01.
-      **************************************************************
-      *   OBS:  comando JSON GENERATE NAO IMPLEMENTADO NO OPECOBOL
-      **************************************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  DADOS.
-           05  lINHA           PIC X(80)  VALUE SPACES "LINHA 1".
-      * Campo tipo NATIONAL reconhece caracteres tipo UTF-16.
-       01  JTEXT     NATIONAL  PIC X(2000).
-       77  I                   PIC 999.
-       77  X                   PIC X.
-
-       PROCEDURE DIVISION.
-       MAINX.
-           DISPLAY "GERAR DADOS NO FORMATO JSON  EM COBOL"
-           JSON GENERATE JTEX FROM DADOS COUNT I
-               ON EXCEPTION
-                 DISPLAY 'ERRO NA CONVERSAO JSON ' JSON-CODE
-               NOT ON EXCEPTION
-                 DISPLAY 'JASON CRIADO '
-                 DISPLAY JTEXT(1:I)
-                 DISPLAY FUNCTION DISPLAY-OF(JTEXT(1:I))
-                 DISPLAT 'VALOR DO COUNTER ' I
-           END-JSON.
-
-           DISPLAY 'JASON CRIADO '
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBJSON01.
+      *
+      ****************************************************************
+      * Author: Accampora.
+      * Date: 15-10-2023.
+      * Purpose: Exportar/importar clientes de cad-clientes.dat
+      *          (FILE1, mesmo layout do CADCLI01) em formato JSON.
+      * Mod log:
+      *   05-12-2023 ACC - Programa reescrito: a serializacao do
+      *                     campo fantasma DADOS/lINHA foi substituida
+      *                     por JSON GENERATE/PARSE reais contra os
+      *                     dados de cliente (FS-FONE/FS-NOME/
+      *                     FS-ENDERECO), um documento por linha no
+      *                     arquivo sequencial de JSON. Modo EXPORTA
+      *                     le FILE1 e grava JSONFL; modo IMPORTA le
+      *                     JSONFL e grava/atualiza FILE1.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---> arquivo de clientes (mesmo layout do CADCLI01)
+           SELECT FILE1 ASSIGN TO INFLDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-INFL
+               RECORD KEY IS FS-KEY.
+      *---> arquivo sequencial de documentos JSON, um por linha
+           SELECT JSONFL ASSIGN TO JSONDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-JSON.
+      *---> trilha de auditoria das alteracoes em FILE1 (mesmo arquivo
+      *     e layout usados por CADCLI01), SO USADA NO MODO IMPORTA
+           SELECT AUDITFILE ASSIGN TO NOME-ARQ-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+      *---> arquivo de configuracao compartilhado de localizacao
+           SELECT CONFIGFL ASSIGN TO CONFIGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONFIG.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE1.
+           COPY CLIREC.
+      *
+       FD  JSONFL.
+       01  JSONFL-REC          PIC X(250).
+      *
+       FD AUDITFILE.
+           COPY AUDITREC.
+      *
+       FD  CONFIGFL.
+           COPY CONFIGCFG.
+      *
+       WORKING-STORAGE SECTION.
+       01  INFLDD.
+           05  FILLER  PIC X(30) VALUE "./cad-clientes.dat".
+
+       01  JSONDD.
+           05  FILLER  PIC X(30) VALUE "./files/cadcli-clientes.json".
+
+       01  NOME-ARQ-AUDITORIA.
+           05  FILLER  PIC X(50) VALUE "./cadcli-audit.log".
+
+       01  FS-INFL           PIC X(02) VALUE SPACES.
+           88  FS-INFL-OK    VALUE IS "00".
+           88  FS-INFL-EOF   VALUE IS "10".
+
+       01  FS-JSON           PIC X(02) VALUE SPACES.
+           88  FS-JSON-OK    VALUE IS "00".
+           88  FS-JSON-EOF   VALUE IS "10".
+
+       77  FS-AUDIT          PIC X(02) VALUE SPACES.
+
+       01  CONFIGDD          PIC X(30) VALUE "./cobol.cfg".
+
+       01  FS-CONFIG         PIC X(02) VALUE "X".
+           88  FS-CONFIG-OK  VALUE IS "00".
+           88  FS-CONFIG-EOF VALUE IS "10".
+
+       01  WS-CFG-CHAVE      PIC X(30) VALUE SPACES.
+       01  WS-CFG-VALOR      PIC X(50) VALUE SPACES.
+
+       77  WS-NOME-ANTES     PIC X(40).
+       77  WS-ENDER-ANTES    PIC X(40).
+
+       01  WS-TIMESTAMP-ATUAL.
+           05  WS-TS-DATA      PIC 9(08).
+           05  WS-TS-HORA      PIC 9(06).
+
+       01  args-cmd-linex    PIC X(50)  VALUE SPACES.
+       01  args-cmd-line2x   PIC X(50)  VALUE SPACES.
+
+      *---> MODO DE OPERACAO: EXPORTA (FILE1 -> JSONFL, padrao) OU
+      *---> IMPORTA (JSONFL -> FILE1)
+       01  WS-MODO           PIC X(07) VALUE "EXPORTA".
+           88  MODO-EXPORTA  VALUE "EXPORTA".
+           88  MODO-IMPORTA  VALUE "IMPORTA".
+
+      *---> GRUPO USADO COMO FRONTEIRA PARA O JSON GENERATE/PARSE,
+      *---> COM OS MESMOS CAMPOS DE CLIENTE DO CADCLI01/CLIREC
+       01  WS-CLI-JSON.
+           05  FONE          PIC 9(09).
+           05  NOME          PIC X(40).
+           05  ENDERECO      PIC X(40).
+
+       01  WS-JTEXT          PIC X(250).
+       77  WS-JLEN           PIC 9(04).
+
+       01  COUNTERS.
+           05  READ-COUNT    PIC 9(05) VALUE ZEROS.
+           05  WRITE-COUNT   PIC 9(05) VALUE ZEROS.
+           05  INCLUIDOS     PIC 9(05) VALUE ZEROS.
+           05  ATUALIZADOS   PIC 9(05) VALUE ZEROS.
+           05  REJEITADOS    PIC 9(05) VALUE ZEROS.
+
+       77  XY     PIC X.
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "CBJSON01 - EXPORTACAO/IMPORTACAO JSON DE CLIENTES"
+      *====> LE O ARQUIVO DE CONFIGURACAO COMPARTILHADO (SE EXISTIR)
+           PERFORM LE-CONFIG THRU LE-CONFIG-FIM
+      *====> PEGA ARGUMENTOS DE ENTRADA DA LINHA DE COMANDO SE HOUVER
+      *====> 1o ARGUMENTO (OPCIONAL) = EXPORTA OU IMPORTA
+      *====> 2o E 3o ARGUMENTOS (OPCIONAIS) = ARQUIVO DE CLIENTES E
+      *====> ARQUIVO JSON
+           ACCEPT args-cmd-linex   FROM COMMAND-LINE.
+           IF  args-cmd-linex  NOT = SPACES
+               UNSTRING args-cmd-linex DELIMITED BY SPACE
+                   INTO  WS-MODO  INFLDD  JSONDD
+           END-IF.
+           IF  NOT MODO-EXPORTA AND NOT MODO-IMPORTA
+               DISPLAY "MODO INVALIDO (USE EXPORTA OU IMPORTA): "
+                   WS-MODO
+               MOVE "EXPORTA" TO WS-MODO
+           END-IF.
+      *
+           DISPLAY "MODO              : " WS-MODO
+           DISPLAY "ARQUIVO CLIENTES  : " INFLDD
+           DISPLAY "ARQUIVO JSON      : " JSONDD
+           PERFORM OPEN-PARA      THRU OPEN-EXIT-PARA
+           IF  MODO-EXPORTA
+               PERFORM EXPORTA-PARA THRU EXPORTA-EXIT-PARA
+           ELSE
+               PERFORM IMPORTA-PARA THRU IMPORTA-EXIT-PARA
+           END-IF
+           PERFORM CLOSE-PARA     THRU CLOSE-EXIT-PARA.
+           DISPLAY 'FIM CBJSON01 ...'
+           STOP RUN.
+
+      * -----------------------------------
+      * LE O ARQUIVO DE CONFIGURACAO COMPARTILHADO ./cobol.cfg, SE
+      * EXISTIR, E APLICA OS PARAMETROS DESTE PROGRAMA (CBJSON01_*)
+       LE-CONFIG.
+           OPEN INPUT CONFIGFL
+           IF  FS-CONFIG-OK
+               PERFORM LE-CONFIG-LOOP THRU LE-CONFIG-LOOP-FIM
+                   UNTIL FS-CONFIG-EOF
+               CLOSE CONFIGFL
+           END-IF.
+       LE-CONFIG-FIM.
+           EXIT.
+
+       LE-CONFIG-LOOP.
+           READ CONFIGFL
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF  CFG-REC NOT = SPACES AND CFG-REC(1:1) NOT = "*"
+                       MOVE SPACES TO WS-CFG-CHAVE WS-CFG-VALOR
+                       UNSTRING CFG-REC DELIMITED BY "="
+                           INTO WS-CFG-CHAVE WS-CFG-VALOR
+                       PERFORM APLICA-CONFIG THRU APLICA-CONFIG-FIM
+                   END-IF
+           END-READ.
+       LE-CONFIG-LOOP-FIM.
+           EXIT.
+
+       APLICA-CONFIG.
+           EVALUATE WS-CFG-CHAVE
+               WHEN "CBJSON01_FILE1"
+                   MOVE WS-CFG-VALOR TO INFLDD
+               WHEN "CBJSON01_JSONDD"
+                   MOVE WS-CFG-VALOR TO JSONDD
+               WHEN "CBJSON01_AUDITFILE"
+                   MOVE WS-CFG-VALOR TO NOME-ARQ-AUDITORIA
+           END-EVALUATE.
+       APLICA-CONFIG-FIM.
+           EXIT.
+
+       OPEN-PARA.
+           IF  MODO-EXPORTA
+               OPEN INPUT FILE1
+               IF  FS-INFL-OK
+                   CONTINUE
+               ELSE
+                   DISPLAY 'ABERTURA DO ARQUIVO DE CLIENTES FALHOU='
+                       FS-INFL "  " INFLDD
+                   GO TO EXIT-PARA
+               END-IF
+               OPEN OUTPUT JSONFL
+               IF  FS-JSON-OK
+                   CONTINUE
+               ELSE
+                   DISPLAY 'ABERTURA DO ARQUIVO JSON FALHOU=' FS-JSON
+                       "  " JSONDD
+                   CLOSE FILE1
+                   GO TO EXIT-PARA
+               END-IF
+           ELSE
+               OPEN INPUT JSONFL
+               IF  FS-JSON-OK
+                   CONTINUE
+               ELSE
+                   DISPLAY 'ABERTURA DO ARQUIVO JSON FALHOU=' FS-JSON
+                       "  " JSONDD
+                   GO TO EXIT-PARA
+               END-IF
+               OPEN I-O FILE1
+               IF  FS-INFL-OK
+                   CONTINUE
+               ELSE
+                   DISPLAY "CRIANDO ARQUIVO DE CLIENTES "
+                   OPEN OUTPUT FILE1
+                   CLOSE FILE1
+                   OPEN I-O FILE1
+               END-IF
+      * =====> ABRE A TRILHA DE AUDITORIA, CRIANDO-A SE NAO EXISTIR
+               OPEN EXTEND AUDITFILE
+               IF  FS-AUDIT NOT = ZEROS AND FS-AUDIT NOT = "05"
+                   OPEN OUTPUT AUDITFILE
+                   CLOSE AUDITFILE
+                   OPEN EXTEND AUDITFILE
+               END-IF
+           END-IF.
+       OPEN-EXIT-PARA.
+           EXIT.
+      *===================================
+      * MODO EXPORTA: LE FILE1 SEQUENCIALMENTE E GRAVA UM DOCUMENTO
+      * JSON POR CLIENTE ATIVO EM JSONFL
+       EXPORTA-PARA.
+           PERFORM UNTIL   FS-INFL-EOF
+               READ FILE1 NEXT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM GRAVA-JSON THRU GRAVA-JSON-FIM
+               END-READ
+           END-PERFORM.
+       EXPORTA-EXIT-PARA.
+           EXIT.
+
+       GRAVA-JSON.
+           ADD 1 TO READ-COUNT.
+           IF  FS-INATIVO
+               GO TO GRAVA-JSON-FIM
+           END-IF
+           MOVE FS-FONE     TO FONE
+           MOVE FS-NOME     TO NOME
+           MOVE FS-ENDERECO TO ENDERECO
+           JSON GENERATE WS-JTEXT FROM WS-CLI-JSON COUNT WS-JLEN
+               ON EXCEPTION
+                   DISPLAY "ERRO NA CONVERSAO JSON DO CLIENTE "
+                       FS-FONE " " JSON-CODE
+                   ADD 1 TO REJEITADOS
+               NOT ON EXCEPTION
+                   MOVE WS-JTEXT(1:WS-JLEN) TO JSONFL-REC
+                   WRITE JSONFL-REC
+                   ADD 1 TO WRITE-COUNT
+           END-JSON.
+       GRAVA-JSON-FIM.
+           EXIT.
+      *===================================
+      * MODO IMPORTA: LE UM DOCUMENTO JSON POR LINHA DE JSONFL E
+      * GRAVA/ATUALIZA O CLIENTE CORRESPONDENTE EM FILE1
+       IMPORTA-PARA.
+           PERFORM UNTIL   FS-JSON-EOF
+               READ JSONFL
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM LE-JSON THRU LE-JSON-FIM
+               END-READ
+           END-PERFORM.
+       IMPORTA-EXIT-PARA.
+           EXIT.
+
+       LE-JSON.
+           ADD 1 TO READ-COUNT.
+           MOVE SPACES TO WS-CLI-JSON
+           JSON PARSE JSONFL-REC INTO WS-CLI-JSON
+               ON EXCEPTION
+                   ADD 1 TO REJEITADOS
+                   DISPLAY "ERRO NA CONVERSAO DO DOCUMENTO JSON: "
+                       JSON-CODE
+               NOT ON EXCEPTION
+                   PERFORM GRAVA-CLIENTE THRU GRAVA-CLIENTE-FIM
+           END-JSON.
+       LE-JSON-FIM.
+           EXIT.
+      *===================================
+      * GRAVA OU ATUALIZA O CLIENTE IMPORTADO. RELE PRIMEIRO PELA
+      * CHAVE PARA SABER SE JA EXISTE; SE EXISTIR E ESTIVER INATIVO
+      * (EXCLUSAO LOGICA), A IMPORTACAO NAO REATIVA O CLIENTE SOZINHA
+      * - ISSO E UMA ACAO DE NEGOCIO DELIBERADA, FEITA PELO OPERADOR
+      * EM CADCLI01.
+       GRAVA-CLIENTE.
+           IF  FONE = ZEROS OR NOME = SPACES
+               ADD 1 TO REJEITADOS
+               DISPLAY "DOCUMENTO REJEITADO (FONE/NOME EM BRANCO)"
+               GO TO GRAVA-CLIENTE-FIM
+           END-IF
+           MOVE SPACES TO FILE1-REC
+           MOVE FONE    TO FS-FONE
+           READ FILE1
+               INVALID KEY
+                   MOVE SPACES        TO WS-NOME-ANTES WS-ENDER-ANTES
+                   MOVE NOME       TO FS-NOME
+                   MOVE ENDERECO   TO FS-ENDERECO
+                   MOVE "A"        TO FS-STATUS
+                   PERFORM GRAVA-TIMESTAMP-ATUAL
+                       THRU GRAVA-TIMESTAMP-ATUAL-FIM
+                   WRITE FILE1-REC
+                       INVALID KEY
+                           ADD 1 TO REJEITADOS
+                           DISPLAY "ERRO AO INCLUIR CLIENTE " FS-FONE
+                       NOT INVALID KEY
+                           ADD 1 TO INCLUIDOS
+                           DISPLAY "INCLUIDO   : " FS-FONE " " FS-NOME
+                           MOVE "INCLUSAO" TO AUD-OPERACAO
+                           PERFORM GRAVA-AUDITORIA
+                               THRU GRAVA-AUDITORIA-FIM
+                   END-WRITE
+               NOT INVALID KEY
+                   IF  FS-INATIVO
+                       ADD 1 TO REJEITADOS
+                       DISPLAY "CLIENTE INATIVO - IMPORTACAO NAO "
+                           "REATIVA, FONE=" FS-FONE
+                   ELSE
+                       MOVE FS-NOME     TO WS-NOME-ANTES
+                       MOVE FS-ENDERECO TO WS-ENDER-ANTES
+                       MOVE NOME        TO FS-NOME
+                       MOVE ENDERECO    TO FS-ENDERECO
+                       PERFORM ATUALIZA-CLIENTE
+                           THRU ATUALIZA-CLIENTE-FIM
+                   END-IF
+           END-READ.
+       GRAVA-CLIENTE-FIM.
+           EXIT.
+
+       ATUALIZA-CLIENTE.
+           PERFORM GRAVA-TIMESTAMP-ATUAL THRU GRAVA-TIMESTAMP-ATUAL-FIM
+           REWRITE FILE1-REC
+               INVALID KEY
+                   ADD 1 TO REJEITADOS
+                   DISPLAY "ERRO AO ATUALIZAR CLIENTE " FS-FONE
+               NOT INVALID KEY
+                   ADD 1 TO ATUALIZADOS
+                   DISPLAY "ATUALIZADO : " FS-FONE " " FS-NOME
+                   MOVE "ATUALIZACAO" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+           END-REWRITE.
+       ATUALIZA-CLIENTE-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * GRAVA NA TRILHA DE AUDITORIA O VALOR ANTERIOR E O NOVO VALOR
+      * DO REGISTRO DE CLIENTE GRAVADO PELA IMPORTACAO. AUD-OPERACAO
+      * E WS-NOME-ANTES/WS-ENDER-ANTES DEVEM SER PREENCHIDOS PELO
+      * PARAGRAFO CHAMADOR ANTES DO PERFORM.
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE FS-FONE         TO AUD-FONE.
+           MOVE WS-NOME-ANTES   TO AUD-NOME-ANTES.
+           MOVE WS-ENDER-ANTES  TO AUD-ENDER-ANTES.
+           MOVE FS-NOME         TO AUD-NOME-DEPOIS.
+           MOVE FS-ENDERECO     TO AUD-ENDER-DEPOIS.
+           WRITE AUDIT-REC.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * CARIMBA FS-ULT-ATUAL COM A DATA/HORA CORRENTE, PARA QUE O
+      * CONTROLE DE CONCORRENCIA OTIMISTA DO CADCLI01 (TELA ALTERA)
+      * DETECTE QUE O REGISTRO FOI MODIFICADO PELA IMPORTACAO.
+       GRAVA-TIMESTAMP-ATUAL.
+           ACCEPT WS-TS-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-TS-HORA FROM TIME
+           MOVE WS-TIMESTAMP-ATUAL TO FS-ULT-ATUAL.
+       GRAVA-TIMESTAMP-ATUAL-FIM.
+           EXIT.
+
+       CLOSE-PARA.
+           IF  MODO-EXPORTA
+               CLOSE FILE1 JSONFL
+           ELSE
+               CLOSE FILE1 JSONFL AUDITFILE
+           END-IF
+           DISPLAY "================================================"
+           IF  MODO-EXPORTA
+               DISPLAY "CLIENTES LIDOS       : " READ-COUNT
+               DISPLAY "DOCUMENTOS JSON GRAVADOS: " WRITE-COUNT
+               DISPLAY "REJEITADOS (ERRO JSON): " REJEITADOS
+           ELSE
+               DISPLAY "DOCUMENTOS JSON LIDOS : " READ-COUNT
+               DISPLAY "CLIENTES INCLUIDOS    : " INCLUIDOS
+               DISPLAY "CLIENTES ATUALIZADOS  : " ATUALIZADOS
+               DISPLAY "REGISTROS REJEITADOS  : " REJEITADOS
+           END-IF
+           DISPLAY "================================================".
+       CLOSE-EXIT-PARA.
+           EXIT.
+
+      *=================  FIM ======
+       EXIT-PARA.
+           DISPLAY 'FIM CBJSON01 (ABORTADO) ...'
+           EXIT PROGRAM.
