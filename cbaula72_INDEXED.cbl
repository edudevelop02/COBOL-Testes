@@ -17,17 +17,28 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS EMP-ID
+               ALTERNATE RECORD KEY IS EMP-NAME WITH DUPLICATES
                FILE STATUS IS FS-INFL.
+      *---> log de controle de jobs, compartilhado entre os programas
+           SELECT JOBLOGFL ASSIGN TO JOBLOGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-JOBLOG.
+      *---> arquivo de configuracao compartilhado de localizacao
+           SELECT CONFIGFL ASSIGN TO CONFIGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONFIG.
       *
        DATA DIVISION.
        FILE SECTION.
       *  TAMANHO DO REGISTRO = 50 CARACTERES SEM TERMINADOR FISICO
        FD INFL.
-       01  INFL-REC.
-               10  EMP-ID.
-                   15  IN-PRO-CODIGO       PIC X(05).
-               10  EMP-NAME                pic x(40).
-               10  REM-BYTE                pic x(05).
+           COPY EMPREC.
+      *
+       FD  JOBLOGFL.
+           COPY JOBLOG.
+      *
+       FD  CONFIGFL.
+           COPY CONFIGCFG.
       *
        WORKING-STORAGE SECTION.
        01  INFLDD   pic x(30) value "cbAULA72IDX.IDX".
@@ -40,13 +51,48 @@
            88  FS-INFL-OK          VALUE IS "00".
            88  FS-INFL-DUP-KEY     VALUE IS "02".
            88  FS-INFL-EOF         VALUE IS "10".
+           88  FS-INFL-NAO-EXISTE  VALUE IS "35".
 
        01  args-cmd-linex    pic x(50)  VALUE SPACES.
 
+       01  JOBLOGDD.
+           05  FILLER  PIC X(30) VALUE "./cbjoblog.log".
+
+       01  FS-JOBLOG         PIC X(02) VALUE "X".
+           88  FS-JOBLOG-OK  VALUE IS "00".
+
+       01  WS-JOB-STATUS     PIC X(10) VALUE "OK".
+
+       01  CONFIGDD          PIC X(30) VALUE "./cobol.cfg".
+
+       01  FS-CONFIG         PIC X(02) VALUE "X".
+           88  FS-CONFIG-OK  VALUE IS "00".
+           88  FS-CONFIG-EOF VALUE IS "10".
+
+       01  WS-CFG-CHAVE      PIC X(30) VALUE SPACES.
+       01  WS-CFG-VALOR      PIC X(50) VALUE SPACES.
+
        01  COUNTERS.
            05  READ-COUNT     PIC 9(02).
            05  WRITE-COUNT    PIC 9(02).
 
+       01  WS-OPCAO           PIC X     VALUE SPACE.
+           88  E-SAI          VALUE "0".
+
+       01  WS-EMP-ID-INF      PIC X(05) VALUE SPACES.
+       01  WS-EMP-NAME-INF    PIC X(40) VALUE SPACES.
+       01  WS-REM-INF         PIC 9(05) VALUE ZEROS.
+       01  WS-NOME-PROCURADO  PIC X(40) VALUE SPACES.
+
+      *---> CALCULO DA FOLHA DE PAGAMENTO (DESCONTO FIXO DE INSS)
+       01  WS-PERC-INSS       PIC V99   VALUE .11.
+       01  WS-DESCONTO-INSS   PIC 9(05)V99.
+       01  WS-REM-LIQUIDA     PIC 9(05)V99.
+       01  WS-TOTAL-BRUTO     PIC 9(07)V99 VALUE ZEROS.
+       01  WS-TOTAL-DESCONTO  PIC 9(07)V99 VALUE ZEROS.
+       01  WS-TOTAL-LIQUIDO   PIC 9(07)V99 VALUE ZEROS.
+       01  WS-QTD-FUNC        PIC 9(05)     VALUE ZEROS.
+
        77  XY     PIC X.
       *
        PROCEDURE DIVISION.
@@ -54,6 +100,8 @@
            DISPLAY
            "V:2.14 - Ler arquivo indexado com acesso randomico "
            " - REGISTRO COM TAMANHO FIXO"
+      *====> LE O ARQUIVO DE CONFIGURACAO COMPARTILHADO (SE EXISTIR)
+           PERFORM LE-CONFIG THRU LE-CONFIG-FIM
       *====> PEGA ARGUMENTOS DE ENTRADA DA LINHA DE COMANDO SE HOUVER
       *====> e associa ao arquivo de entrada e de saida
            ACCEPT args-cmd-linex   from COMMAND-LINE.
@@ -69,19 +117,27 @@
                CLOSE INFL
                GO TO CONTINUA
            ELSE
-               DISPLAY 'ABERTURA DO ARQUIVO ENTRADA FALHOU=' FS-INFL
-               "  " INFLDD
-               OPEN OUTPUT INFL
-               DISPLAY 'OUTPUT ABERTURA ST= ' FS-INFL
-               perform inicializa-arquivo  thru  fim-inicia
-               CLOSE INFL
-               display "Tecle enter ==>> "
-               accept xy from console
-               display "<<=== ok "
-               STOP RUN
+               IF  FS-INFL-NAO-EXISTE
+                   DISPLAY 'ARQUIVO ENTRADA NAO EXISTE, CRIANDO VAZIO'
+                       ' ST=' FS-INFL
+                   OPEN OUTPUT INFL
+                   DISPLAY 'OUTPUT ABERTURA ST= ' FS-INFL
+                   perform inicializa-arquivo  thru  fim-inicia
+                   CLOSE INFL
+                   GO TO CONTINUA
+               ELSE
+                   DISPLAY 'ABERTURA DO ARQUIVO ENTRADA FALHOU=' FS-INFL
+                   "  " INFLDD
+                   display "Tecle enter ==>> "
+                   accept xy from console
+                   display "<<=== ok "
+                   STOP RUN
+               END-IF
            end-if.
        CONTINUA.
       *     DISPLAY "SAIDA   : " OUTFLDD
+           PERFORM REGISTRA-JOBLOG-INICIO
+               THRU REGISTRA-JOBLOG-INICIO-FIM
            DISPLAY " CONTINUA 01 OPEN >>"
       *     ACCEPT XY FROM CONSOLE
            PERFORM OPEN-PARA      THRU OPEN-EXIT-PARA
@@ -89,35 +145,319 @@
            PERFORM PROCESS-PARA   THRU PROCESS-EXIT-PARA
            DISPLAY " CONTINUA 03 CLOSE >>"
            PERFORM CLOSE-PARA     THRU CLOSE-EXIT-PARA.
+           PERFORM REGISTRA-JOBLOG-TERMINO
+               THRU REGISTRA-JOBLOG-TERMINO-FIM
            DISPLAY 'FIM PROG 1 ...'
            STOP RUN.
+      *================================
+      * LE O ARQUIVO DE CONFIGURACAO COMPARTILHADO ./cobol.cfg, SE
+      * EXISTIR, E APLICA OS PARAMETROS DESTE PROGRAMA (EMPFILE E
+      * AULA72_*)
+       LE-CONFIG.
+           OPEN INPUT CONFIGFL
+           IF  FS-CONFIG-OK
+               PERFORM LE-CONFIG-LOOP THRU LE-CONFIG-LOOP-FIM
+                   UNTIL FS-CONFIG-EOF
+               CLOSE CONFIGFL
+           END-IF.
+       LE-CONFIG-FIM.
+           EXIT.
+
+       LE-CONFIG-LOOP.
+           READ CONFIGFL
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF  CFG-REC NOT = SPACES AND CFG-REC(1:1) NOT = "*"
+                       MOVE SPACES TO WS-CFG-CHAVE WS-CFG-VALOR
+                       UNSTRING CFG-REC DELIMITED BY "="
+                           INTO WS-CFG-CHAVE WS-CFG-VALOR
+                       PERFORM APLICA-CONFIG THRU APLICA-CONFIG-FIM
+                   END-IF
+           END-READ.
+       LE-CONFIG-LOOP-FIM.
+           EXIT.
 
+       APLICA-CONFIG.
+           EVALUATE WS-CFG-CHAVE
+               WHEN "EMPFILE"
+                   MOVE WS-CFG-VALOR TO INFLDD
+               WHEN "AULA72_OUTFLDD"
+                   MOVE WS-CFG-VALOR TO OUTFLDD
+               WHEN "JOBLOGDD"
+                   MOVE WS-CFG-VALOR TO JOBLOGDD
+           END-EVALUATE.
+       APLICA-CONFIG-FIM.
+           EXIT.
+      *================================
+      * REGISTRA NO LOG DE CONTROLE O INICIO DESTE JOB
+       REGISTRA-JOBLOG-INICIO.
+           OPEN EXTEND JOBLOGFL
+           IF  NOT FS-JOBLOG-OK
+               OPEN OUTPUT JOBLOGFL
+           END-IF
+           MOVE SPACES            TO JOBLOG-REC
+           MOVE "cbaula72_INDEX" TO JL-PROGRAMA
+           MOVE "INICIO"          TO JL-EVENTO
+           ACCEPT JL-DATA FROM DATE YYYYMMDD
+           ACCEPT JL-HORA FROM TIME
+           MOVE SPACES            TO JL-STATUS
+           WRITE JOBLOG-REC
+           CLOSE JOBLOGFL.
+       REGISTRA-JOBLOG-INICIO-FIM.
+           EXIT.
+      *================================
+      * REGISTRA NO LOG DE CONTROLE O FIM DESTE JOB
+       REGISTRA-JOBLOG-TERMINO.
+           OPEN EXTEND JOBLOGFL
+           IF  NOT FS-JOBLOG-OK
+               OPEN OUTPUT JOBLOGFL
+           END-IF
+           MOVE SPACES            TO JOBLOG-REC
+           MOVE "cbaula72_INDEX" TO JL-PROGRAMA
+           MOVE "FIM"             TO JL-EVENTO
+           ACCEPT JL-DATA FROM DATE YYYYMMDD
+           ACCEPT JL-HORA FROM TIME
+           MOVE WS-JOB-STATUS     TO JL-STATUS
+           WRITE JOBLOG-REC
+           CLOSE JOBLOGFL.
+       REGISTRA-JOBLOG-TERMINO-FIM.
+           EXIT.
+      *================================
        OPEN-PARA.
            INITIALIZE FS-INFL READ-COUNT WRITE-COUNT.
-           OPEN INPUT INFL
+           OPEN I-O INFL
            DISPLAY '01 ABERTURA ST= ' FS-INFL
            if  FS-INFL-OK
                GO TO OPEN-EXIT-PARA
            ELSE
-               DISPLAY '01 ABERTURA INPUT DO ARQUIVO FALHOU=' FS-INFL
+               DISPLAY '01 ABERTURA I-O DO ARQUIVO FALHOU=' FS-INFL
                "  " INFLDD
-               GO TO OPEN-EXIT-PARA
+               GO TO EXIT-PARA
            END-IF.
 
        OPEN-EXIT-PARA.
            EXIT.
       *================================
        PROCESS-PARA.
-           MOVE '00111'    TO EMP-ID
+           PERFORM EXIBE-MENU THRU EXIBE-MENU-FIM UNTIL E-SAI.
+       PROCESS-EXIT-PARA.
+           EXIT.
+      *===================================
+      * MENU DE MANUTENCAO DO ARQUIVO DE FUNCIONARIOS (INFL)
+       EXIBE-MENU.
+           DISPLAY " "
+           DISPLAY "========== MANUTENCAO DE FUNCIONARIOS =========="
+           DISPLAY "1-INCLUIR   2-CONSULTAR   3-ALTERAR   4-EXCLUIR"
+           DISPLAY "5-LISTAR TODOS     6-FOLHA DE PAGAMENTO"
+           DISPLAY "7-CONSULTAR POR NOME        0-SAIR"
+           DISPLAY "OPCAO ==>> " WITH NO ADVANCING
+           ACCEPT WS-OPCAO FROM CONSOLE
+           EVALUATE WS-OPCAO
+               WHEN "1"
+                   PERFORM INCLUI-EMP     THRU INCLUI-EMP-FIM
+               WHEN "2"
+                   PERFORM CONSULTA-EMP   THRU CONSULTA-EMP-FIM
+               WHEN "3"
+                   PERFORM ALTERA-EMP     THRU ALTERA-EMP-FIM
+               WHEN "4"
+                   PERFORM EXCLUI-EMP     THRU EXCLUI-EMP-FIM
+               WHEN "5"
+                   PERFORM LISTA-EMP      THRU LISTA-EMP-FIM
+               WHEN "6"
+                   PERFORM FOLHA-PAGAMENTO THRU FOLHA-PAGAMENTO-FIM
+               WHEN "7"
+                   PERFORM CONSULTA-POR-NOME
+                       THRU CONSULTA-POR-NOME-FIM
+               WHEN "0"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+       EXIBE-MENU-FIM.
+           EXIT.
+      *===================================
+       INCLUI-EMP.
+           DISPLAY "CODIGO (5)  ==>> " WITH NO ADVANCING
+           ACCEPT WS-EMP-ID-INF FROM CONSOLE
+           DISPLAY "NOME        ==>> " WITH NO ADVANCING
+           ACCEPT WS-EMP-NAME-INF FROM CONSOLE
+           DISPLAY "REMUNERACAO ==>> " WITH NO ADVANCING
+           ACCEPT WS-REM-INF FROM CONSOLE
+           PERFORM VALIDA-REM-INF THRU VALIDA-REM-INF-FIM
+               UNTIL WS-REM-INF NUMERIC
+           MOVE SPACES          TO INFL-REC
+           MOVE WS-EMP-ID-INF    TO EMP-ID
+           MOVE WS-EMP-NAME-INF  TO EMP-NAME
+           MOVE WS-REM-INF       TO REM-BYTE
+           WRITE INFL-REC
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO JA EXISTE, CODIGO=" EMP-ID
+               NOT INVALID KEY
+                   ADD 1 TO WRITE-COUNT
+                   DISPLAY "INCLUIDO   : " EMP-ID "  " EMP-NAME
+           END-WRITE.
+       INCLUI-EMP-FIM.
+           EXIT.
+      *-----------------------------------
+      * REPETE A PERGUNTA DA REMUNERACAO ENQUANTO O VALOR DIGITADO
+      * NAO FOR NUMERICO (EVITA LIXO EM WS-REM-INF, USADO DIRETO NO
+      * CALCULO DE FOLHA DE PAGAMENTO SEM ON SIZE ERROR).
+       VALIDA-REM-INF.
+           DISPLAY "VALOR INVALIDO, REMUNERACAO DEVE SER NUMERICA"
+           DISPLAY "REMUNERACAO ==>> " WITH NO ADVANCING
+           ACCEPT WS-REM-INF FROM CONSOLE.
+       VALIDA-REM-INF-FIM.
+           EXIT.
+
+       CONSULTA-EMP.
+           DISPLAY "CODIGO (5)  ==>> " WITH NO ADVANCING
+           ACCEPT WS-EMP-ID-INF FROM CONSOLE
+           MOVE WS-EMP-ID-INF  TO EMP-ID
            READ INFL
                KEY IS EMP-ID
                INVALID KEY
-                   DISPLAY 'INVALID KEY st=' FS-INFL " KEY=" EMP-ID
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO, CODIGO=" EMP-ID
                NOT INVALID KEY
-                   DISPLAY " CHAVE=" EMP-ID ' DESCRICAO : ' EMP-NAME
-                   " ST=" FS-INFL
-               END-READ.
-       PROCESS-EXIT-PARA.
+                   DISPLAY "CODIGO: " EMP-ID "  NOME: " EMP-NAME
+                   "  REMUNERACAO: " REM-BYTE
+           END-READ.
+       CONSULTA-EMP-FIM.
+           EXIT.
+      *===================================
+      * CONSULTA PELA CHAVE ALTERNATIVA EMP-NAME (ADMITE HOMONIMOS,
+      * MOSTRA O PRIMEIRO ENCONTRADO NA ORDEM DA CHAVE ALTERNATIVA).
+       CONSULTA-POR-NOME.
+           DISPLAY "NOME ==>> " WITH NO ADVANCING
+           ACCEPT WS-NOME-PROCURADO FROM CONSOLE
+           MOVE WS-NOME-PROCURADO  TO EMP-NAME
+           READ INFL
+               KEY IS EMP-NAME
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO, NOME="
+                       WS-NOME-PROCURADO
+               NOT INVALID KEY
+                   DISPLAY "CODIGO: " EMP-ID "  NOME: " EMP-NAME
+                   "  REMUNERACAO: " REM-BYTE
+           END-READ.
+       CONSULTA-POR-NOME-FIM.
+           EXIT.
+
+       ALTERA-EMP.
+           DISPLAY "CODIGO (5)  ==>> " WITH NO ADVANCING
+           ACCEPT WS-EMP-ID-INF FROM CONSOLE
+           MOVE WS-EMP-ID-INF  TO EMP-ID
+           READ INFL
+               KEY IS EMP-ID
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO, CODIGO=" EMP-ID
+               NOT INVALID KEY
+                   DISPLAY "NOME ATUAL : " EMP-NAME
+                   DISPLAY "NOVO NOME   ==>> " WITH NO ADVANCING
+                   ACCEPT WS-EMP-NAME-INF FROM CONSOLE
+                   DISPLAY "REM. ATUAL : " REM-BYTE
+                   DISPLAY "NOVA REM.   ==>> " WITH NO ADVANCING
+                   ACCEPT WS-REM-INF FROM CONSOLE
+                   PERFORM VALIDA-REM-INF THRU VALIDA-REM-INF-FIM
+                       UNTIL WS-REM-INF NUMERIC
+                   MOVE WS-EMP-NAME-INF TO EMP-NAME
+                   MOVE WS-REM-INF      TO REM-BYTE
+                   REWRITE INFL-REC
+                       INVALID KEY
+                           DISPLAY "ERRO AO ALTERAR, CODIGO=" EMP-ID
+                       NOT INVALID KEY
+                           DISPLAY "ALTERADO   : " EMP-ID "  " EMP-NAME
+                   END-REWRITE
+           END-READ.
+       ALTERA-EMP-FIM.
+           EXIT.
+
+       EXCLUI-EMP.
+           DISPLAY "CODIGO (5)  ==>> " WITH NO ADVANCING
+           ACCEPT WS-EMP-ID-INF FROM CONSOLE
+           MOVE WS-EMP-ID-INF  TO EMP-ID
+           READ INFL
+               KEY IS EMP-ID
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO NAO ENCONTRADO, CODIGO=" EMP-ID
+               NOT INVALID KEY
+                   DELETE INFL
+                       INVALID KEY
+                           DISPLAY "ERRO AO EXCLUIR, CODIGO=" EMP-ID
+                       NOT INVALID KEY
+                           DISPLAY "EXCLUIDO   : " EMP-ID
+                   END-DELETE
+           END-READ.
+       EXCLUI-EMP-FIM.
+           EXIT.
+
+       LISTA-EMP.
+           DISPLAY "================================================"
+           MOVE LOW-VALUES TO EMP-ID
+           START INFL KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   DISPLAY "ARQUIVO DE FUNCIONARIOS VAZIO"
+           END-START.
+           IF  FS-INFL-OK
+               PERFORM LISTA-EMP-LOOP THRU LISTA-EMP-LOOP-FIM
+                   UNTIL FS-INFL-EOF
+           END-IF.
+       LISTA-EMP-FIM.
+           EXIT.
+
+       LISTA-EMP-LOOP.
+           READ INFL NEXT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   DISPLAY EMP-ID "  " EMP-NAME "  " REM-BYTE
+           END-READ.
+       LISTA-EMP-LOOP-FIM.
+           EXIT.
+      *===================================
+      * PERCORRE TODO O ARQUIVO CALCULANDO O DESCONTO DE INSS SOBRE
+      * REM-BYTE E ACUMULANDO OS TOTAIS DA FOLHA DE PAGAMENTO.
+       FOLHA-PAGAMENTO.
+           MOVE ZEROS      TO WS-TOTAL-BRUTO WS-TOTAL-DESCONTO
+                              WS-TOTAL-LIQUIDO WS-QTD-FUNC
+           DISPLAY "================================================"
+           DISPLAY "FOLHA DE PAGAMENTO"
+           DISPLAY "CODIGO  NOME                                     "
+               "BRUTO    INSS     LIQUIDO"
+           MOVE LOW-VALUES TO EMP-ID
+           START INFL KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   DISPLAY "ARQUIVO DE FUNCIONARIOS VAZIO"
+           END-START.
+           IF  FS-INFL-OK
+               PERFORM FOLHA-PAGAMENTO-LOOP
+                   THRU FOLHA-PAGAMENTO-LOOP-FIM
+                   UNTIL FS-INFL-EOF
+           END-IF.
+           DISPLAY "================================================"
+           DISPLAY "FUNCIONARIOS  : " WS-QTD-FUNC
+           DISPLAY "TOTAL BRUTO   : " WS-TOTAL-BRUTO
+           DISPLAY "TOTAL INSS    : " WS-TOTAL-DESCONTO
+           DISPLAY "TOTAL LIQUIDO : " WS-TOTAL-LIQUIDO
+           DISPLAY "================================================".
+       FOLHA-PAGAMENTO-FIM.
+           EXIT.
+
+       FOLHA-PAGAMENTO-LOOP.
+           READ INFL NEXT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   COMPUTE WS-DESCONTO-INSS = REM-BYTE * WS-PERC-INSS
+                   COMPUTE WS-REM-LIQUIDA = REM-BYTE - WS-DESCONTO-INSS
+                   ADD 1               TO WS-QTD-FUNC
+                   ADD REM-BYTE         TO WS-TOTAL-BRUTO
+                   ADD WS-DESCONTO-INSS TO WS-TOTAL-DESCONTO
+                   ADD WS-REM-LIQUIDA   TO WS-TOTAL-LIQUIDO
+                   DISPLAY EMP-ID "  " EMP-NAME "  " REM-BYTE "  "
+                       WS-DESCONTO-INSS "  " WS-REM-LIQUIDA
+           END-READ.
+       FOLHA-PAGAMENTO-LOOP-FIM.
            EXIT.
       *===================================
 
@@ -128,51 +468,16 @@
 
       *=================  FIM ======
        EXIT-PARA.
+           MOVE "ERRO" TO WS-JOB-STATUS
+           PERFORM REGISTRA-JOBLOG-TERMINO
+               THRU REGISTRA-JOBLOG-TERMINO-FIM
            DISPLAY 'FIM PROG 72 ...'
            EXIT PROGRAM.
 
+      * ARQUIVO DE FUNCIONARIOS NAO EXISTE AINDA - CRIA VAZIO, JA
+      * QUE A MANUTENCAO (INCLUI-EMP) E QUEM POPULA OS REGISTROS.
        inicializa-arquivo.
            OPEN OUTPUT INFL.
-           DISPLAY "ABRIU OUTPUT  ST="  FS-INFL
-           move spaces     to infl-rec
-           MOVE '00111'    TO EMP-ID
-           move 'AAAAAAAAAAAAAAAA XXX'  to emp-name
-           write infl-rec  invalid key
-                 display '1 write erro-st=' FS-INFL
-                 stop run.
-           display 'gravou 1 ' emp-name " ST=" FS-INFL.
-
-           MOVE '00221'    TO EMP-ID
-           move 'BBBBBBBBBBBBBBBBBBBBB'  to emp-name
-           write infl-rec  invalid key
-                 display '2 write erro-st=' FS-INFL
-                 stop run.
-           display 'gravou 2 ' emp-name  " ST=" FS-INFL.
-
-           MOVE '00333'    TO EMP-ID
-           move 'CCCCCCCCCCCCCCCCCCCCCCCCCC'  to emp-name
-           write infl-rec  invalid key
-                 display '3 write erro-st=' FS-INFL
-                 stop run.
-           display 'gravou 3 ' emp-name  " ST=" FS-INFL.
+           DISPLAY "ARQUIVO DE FUNCIONARIOS CRIADO (VAZIO) ST=" FS-INFL.
        fim-inicia.
            exit.
-      *===================================
-
-      *WRITE-PARA.
-      *    ADD 1    TO READ-COUNT.
-      *    DISPLAY "==>" INFL-REC "<== REGISTRO=" READ-COUNT
-      *    IF  STORE-ID > 12346
-      *        MOVE SPACES       TO OUTFL-REC
-      *        MOVE STORE-IDX     TO O-STORE-IDX
-      *        MOVE ITEM-ID      TO O-ITEM-ID
-      *        MOVE "|"          TO DELIMIT-OUT
-      *        MOVE "#"          TO DELIMIT2-OUT
-
-      *=====>  GRAVA O REGISTRO ===================
-      *        WRITE OUTFL-REC
-      *        DISPLAY '   STORE-ID: ' STORE-ID
-      *        DISPLAY '   ITEM ID   ' ITEM-ID
-      *    END-IF.
-      *WRITE-EXIT-PARA.
-      *    EXIT.
