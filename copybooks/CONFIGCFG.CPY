@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: CONFIGCFG
+      * Author: Accampora.
+      * Date: 08-12-2023.
+      * Purpose: Layout de uma linha do arquivo de configuracao
+      *          compartilhado ./cobol.cfg (uma linha CHAVE=VALOR por
+      *          parametro), lido por CADCLI01, cb70_read-write-SEQ,
+      *          cbaula72_INDEXED e cbaula74_LER_INDEXED na abertura,
+      *          para que a troca do diretorio/arquivo de teste para
+      *          producao nao exija recompilar os programas.
+      ******************************************************************
+       01  CFG-REC                PIC X(80).
