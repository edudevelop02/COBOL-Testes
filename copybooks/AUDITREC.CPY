@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Author: Accampora.
+      * Date: 08-12-2023.
+      * Purpose: Layout do registro da trilha de auditoria das
+      *          alteracoes em cad-clientes.dat (AUDITFILE),
+      *          compartilhado por CADCLI01 e pelos programas que
+      *          gravam no mesmo arquivo fora do menu interativo
+      *          (carga em lote, importacao JSON).
+      ******************************************************************
+       01 AUDIT-REC.
+           05 AUD-DATA            PIC 9(08).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-HORA            PIC 9(06).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-OPERACAO        PIC X(10).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-FONE            PIC 9(09).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-NOME-ANTES      PIC X(40).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-ENDER-ANTES     PIC X(40).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-NOME-DEPOIS     PIC X(40).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 AUD-ENDER-DEPOIS    PIC X(40).
