@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: JOBLOG
+      * Author: Accampora.
+      * Date: 08-12-2023.
+      * Purpose: Layout do registro do log de controle de jobs
+      *          (cbjoblog.log), gravado por CADCLI01,
+      *          cb70_read-write-SEQ, cbaula72_INDEXED e
+      *          cbaula74_LER_INDEXED no inicio e no fim de cada
+      *          execucao, para conferencia no fechamento do dia de
+      *          quais jobs batch realmente rodaram.
+      ******************************************************************
+       01  JOBLOG-REC.
+           05  JL-PROGRAMA         PIC X(20).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  JL-EVENTO           PIC X(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  JL-DATA             PIC 9(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  JL-HORA             PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  JL-STATUS           PIC X(10).
