@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: CLIREC
+      * Author: Accampora.
+      * Date: 15-06-2023.
+      * Purpose: Layout do registro de cad-clientes.dat (FILE1),
+      *          compartilhado entre CADCLI01 e os programas que leem
+      *          ou gravam o mesmo arquivo (extracao, carga em lote,
+      *          exportacao JSON).
+      * Mod log:
+      *   20-11-2023 ACC - FILLER dividido em FS-STATUS (exclusao
+      *                     logica) e FS-ULT-ATUAL (data/hora da
+      *                     ultima gravacao, usada no controle de
+      *                     concorrencia).
+      ******************************************************************
+       01 FILE1-REC.
+           05 FS-KEY.
+               10 FS-FONE PIC 9(09) BLANK WHEN ZEROS.
+           05 FS-NOME       PIC X(40).
+           05 FS-ENDERECO   PIC X(40).
+           05 FS-STATUS     PIC X(01).
+               88 FS-ATIVO    VALUE "A".
+               88 FS-INATIVO  VALUE "I".
+           05 FS-ULT-ATUAL  PIC X(14).
+           05 FILLER        PIC X(05).
