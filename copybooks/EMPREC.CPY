@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: EMPREC
+      * Author: Accampora.
+      * Date: 29-11-2023.
+      * Purpose: Layout do registro do arquivo indexado de funcionarios
+      *          (INFL), compartilhado entre cbaula72_INDEXED
+      *          (manutencao) e cbaula74_LER_INDEXED (listagem/
+      *          relatorio), que leem e gravam o mesmo arquivo
+      *          cbAULA72IDX.IDX.
+      ******************************************************************
+       01  INFL-REC.
+               10  EMP-ID.
+                   15  IN-PRO-CODIGO       PIC X(05).
+               10  EMP-NAME                PIC X(40).
+               10  REM-BYTE                PIC 9(05).
