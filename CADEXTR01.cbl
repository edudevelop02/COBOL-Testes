@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADEXTR01.
+      *
+      ****************************************************************
+      * Author: Accampora.
+      * Date: 22-11-2023.
+      * Purpose: Extrair cad-clientes.dat (FILE1) em arquivo
+      *          sequencial de largura fixa, para alimentar feeds
+      *          de terceiros (ex.: lista de mala direta).
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---> arquivo indexado de clientes (mesmo layout do CADCLI01)
+           SELECT FILE1 ASSIGN TO INFLDD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-INFL
+               RECORD KEY IS FS-KEY.
+      *---> arquivo de saida sequencial de largura fixa
+           SELECT OUTFL-S ASSIGN TO OUTFLDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-OUTFL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE1.
+           COPY CLIREC.
+      *
+      *  TAMANHO DO REGISTRO = 89 CARACTERES SEM TERMINADOR FISICO
+       FD OUTFL-S.
+       01  OUTFL-REC.
+           05 O-FONE       PIC 9(09).
+           05 O-NOME       PIC X(40).
+           05 O-ENDERECO   PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+       01  INFLDD.
+           05  FILLER  PIC X(30) VALUE "./cad-clientes.dat".
+
+       01  OUTFLDD.
+           05  FILLER  PIC X(30) VALUE "./files/cadcli-extrato.out".
+
+       01  FS-INFL           PIC X(02) VALUE SPACES.
+           88  FS-INFL-OK    VALUE IS "00".
+           88  FS-INFL-EOF   VALUE IS "10".
+
+       01  FS-OUTFL          PIC X(02) VALUE SPACES.
+           88  FS-OUTFL-OK   VALUE IS "00".
+
+       01  args-cmd-linex    PIC X(50)  VALUE SPACES.
+
+       01  COUNTERS.
+           05  READ-COUNT    PIC 9(05) VALUE ZEROS.
+           05  WRITE-COUNT   PIC 9(05) VALUE ZEROS.
+           05  INATIVOS      PIC 9(05) VALUE ZEROS.
+
+       77  XY     PIC X.
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "EXTRACAO DE CLIENTES - cad-clientes.dat"
+      *====> PEGA ARGUMENTOS DE ENTRADA DA LINHA DE COMANDO SE HOUVER
+           ACCEPT args-cmd-linex   FROM COMMAND-LINE.
+           IF  args-cmd-linex  NOT = SPACES
+               UNSTRING args-cmd-linex DELIMITED BY SPACE
+               INTO  INFLDD  OUTFLDD.
+      *
+           DISPLAY "ABRINDO : " INFLDD
+           DISPLAY "SAIDA   : " OUTFLDD
+           PERFORM OPEN-PARA      THRU OPEN-EXIT-PARA
+           PERFORM PROCESS-PARA   THRU PROCESS-EXIT-PARA
+           PERFORM CLOSE-PARA     THRU CLOSE-EXIT-PARA.
+           DISPLAY 'FIM CADEXTR01 ...'
+           STOP RUN.
+
+       OPEN-PARA.
+           OPEN INPUT FILE1
+           IF  FS-INFL-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'ABERTURA DO ARQUIVO DE CLIENTES FALHOU='
+                   FS-INFL "  " INFLDD
+               GO TO EXIT-PARA
+           END-IF.
+           OPEN OUTPUT OUTFL-S.
+           IF  FS-OUTFL-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'ABERTURA DO ARQUIVO DE SAIDA FALHOU=' FS-OUTFL
+                   "  " OUTFLDD
+               CLOSE FILE1
+               GO TO EXIT-PARA
+           END-IF.
+       OPEN-EXIT-PARA.
+           EXIT.
+      *================================
+       PROCESS-PARA.
+           PERFORM UNTIL   FS-INFL-EOF
+               READ FILE1 NEXT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM GRAVA-EXTRATO THRU GRAVA-EXTRATO-FIM
+               END-READ
+           END-PERFORM.
+       PROCESS-EXIT-PARA.
+           EXIT.
+      *===================================
+       GRAVA-EXTRATO.
+           ADD 1 TO READ-COUNT.
+           IF  FS-INATIVO
+               ADD 1 TO INATIVOS
+           ELSE
+               MOVE SPACES     TO OUTFL-REC
+               MOVE FS-FONE     TO O-FONE
+               MOVE FS-NOME     TO O-NOME
+               MOVE FS-ENDERECO TO O-ENDERECO
+               WRITE OUTFL-REC
+               ADD 1 TO WRITE-COUNT
+           END-IF.
+       GRAVA-EXTRATO-FIM.
+           EXIT.
+
+       CLOSE-PARA.
+           CLOSE FILE1 OUTFL-S.
+           DISPLAY "================================================"
+           DISPLAY "CLIENTES LIDOS       : " READ-COUNT
+           DISPLAY "REGISTROS EXTRAIDOS  : " WRITE-COUNT
+           DISPLAY "INATIVOS IGNORADOS   : " INATIVOS
+           DISPLAY "================================================".
+       CLOSE-EXIT-PARA.
+           EXIT.
+
+      *=================  FIM ======
+       EXIT-PARA.
+           DISPLAY 'FIM CADEXTR01 (ABORTADO) ...'
+           EXIT PROGRAM.
