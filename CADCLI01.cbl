@@ -12,24 +12,124 @@
        FILE-CONTROL.
            SELECT FILE1 ASSIGN TO NOME-DO-ARQUIVO
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                FILE STATUS IS FS-STAT
                RECORD KEY IS FS-KEY.
+      *---> trilha de auditoria das alteracoes em FILE1
+           SELECT AUDITFILE ASSIGN TO NOME-ARQ-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+      *---> relatorio impresso da listagem de clientes
+           SELECT RELATORIO ASSIGN TO NOME-ARQ-RELATORIO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELAT.
+      *---> log de controle de jobs, compartilhado entre os programas
+           SELECT JOBLOGFL ASSIGN TO JOBLOGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-JOBLOG.
+      *---> arquivo de configuracao compartilhado entre os programas
+           SELECT CONFIGFL ASSIGN TO CONFIGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONFIG.
       *
        DATA DIVISION.
        FILE SECTION.
        FD FILE1.
-       01 FILE1-REC.
-           05 FS-KEY.
-               10 FS-FONE PIC 9(09) BLANK WHEN ZEROS.
-           05 FS-NOME     PIC X(40).
-           05 FS-ENDERECO PIC X(40).
-           05 FILLER      PIC X(20).
+           COPY CLIREC.
+      *
+       FD AUDITFILE.
+           COPY AUDITREC.
+      *
+       FD RELATORIO.
+       01 RELAT-REC PIC X(132).
+      *
+       FD  JOBLOGFL.
+           COPY JOBLOG.
+      *
+       FD  CONFIGFL.
+           COPY CONFIGCFG.
       *
        WORKING-STORAGE SECTION.
        01  NOME-DO-ARQUIVO.
            05  FILLER  PIC X(50) VALUE "./cad-clientes.dat".
 
+       01  NOME-ARQ-AUDITORIA.
+           05  FILLER  PIC X(50) VALUE "./cadcli-audit.log".
+
+       77 FS-AUDIT PIC X(02) VALUE SPACES.
+
+       77 WS-NOME-ANTES   PIC X(40).
+       77 WS-ENDER-ANTES  PIC X(40).
+
+      *---> CONTROLE DE CONCORRENCIA (PROTECAO CONTRA GRAVACAO
+      *     "PERDIDA" QUANDO DOIS OPERADORES EDITAM O MESMO CLIENTE)
+       77 WS-NOME-NOVO        PIC X(40).
+       77 WS-ENDER-NOVO       PIC X(40).
+       77 WS-ULT-ATUAL-LIDO   PIC X(14).
+
+       77 WS-ERRO-CONCORRENCIA  PIC X VALUE "N".
+           88 E-ERRO-CONCORRENCIA  VALUE "S".
+
+       01  WS-TIMESTAMP-ATUAL.
+           05  WS-TS-DATA      PIC 9(08).
+           05  WS-TS-HORA      PIC 9(06).
+
+       01  NOME-ARQ-RELATORIO.
+           05  FILLER  PIC X(50) VALUE "./cadcli-listagem.out".
+
+       77 FS-RELAT PIC X(02) VALUE SPACES.
+
+       01  JOBLOGDD.
+           05  FILLER  PIC X(30) VALUE "./cbjoblog.log".
+
+       01  FS-JOBLOG         PIC X(02) VALUE "X".
+           88  FS-JOBLOG-OK  VALUE IS "00".
+
+       01  WS-JOB-STATUS     PIC X(10) VALUE "OK".
+
+       01  CONFIGDD                PIC X(30) VALUE "./cobol.cfg".
+
+       01  FS-CONFIG                PIC X(02) VALUE "X".
+           88  FS-CONFIG-OK         VALUE IS "00".
+           88  FS-CONFIG-EOF        VALUE IS "10".
+
+       77 WS-CFG-CHAVE  PIC X(30) VALUE SPACES.
+       77 WS-CFG-VALOR  PIC X(50) VALUE SPACES.
+
+       77 WS-MODOLST PIC X.
+           88 E-MODO-TELA       VALUE "1".
+           88 E-MODO-RELATORIO  VALUE "2".
+
+       77 WS-DATA-RELAT   PIC 9(08).
+       77 WS-NUM-PAGINA   PIC 9(03) VALUE ZEROS.
+       77 WS-LIN-PAGINA   PIC 9(02) VALUE ZEROS.
+       77 WS-TOT-CLIENTES PIC 9(05) VALUE ZEROS.
+
+       01  WS-CAB-REL1.
+           05 FILLER        PIC X(20) VALUE "LISTAGEM DE CLIENTES".
+           05 FILLER        PIC X(08) VALUE "  DATA: ".
+           05 WS-CAB-DATA   PIC 99/99/9999.
+           05 FILLER        PIC X(08) VALUE "  PAG.: ".
+           05 WS-CAB-PAGINA PIC ZZ9.
+
+       01  WS-CAB-REL2.
+           05 FILLER        PIC X(10) VALUE "TELEFONE".
+           05 FILLER        PIC X(04) VALUE SPACES.
+           05 FILLER        PIC X(20) VALUE "NOME".
+           05 FILLER        PIC X(10) VALUE SPACES.
+           05 FILLER        PIC X(30) VALUE "ENDERECO".
+
+       01  WS-LIN-REL.
+           05 WL-FONE       PIC 9(09) BLANK WHEN ZEROS.
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 WL-NOME       PIC X(40).
+           05 FILLER        PIC X(02) VALUE SPACES.
+           05 WL-ENDERECO   PIC X(40).
+
+       01  WS-TOT-REL.
+           05 FILLER        PIC X(20) VALUE "TOTAL DE CLIENTES: ".
+           05 WT-TOTAL      PIC ZZZZ9.
+
        01  WS-MODULO.
            05 FILLER PIC X(30) VALUE "v1.02 CADASTRO DE CLIENTES -".
            05 WS-OP  PIC X(20) VALUE SPACES.
@@ -42,6 +142,28 @@
            88 E-LISTAGEM  VALUE IS "5".
            88 E-ENCERRAR  VALUE IS "X" "x".
 
+       77 WS-MODOCONS PIC X.
+           88 E-MODO-FONE VALUE IS "1".
+           88 E-MODO-NOME VALUE IS "2".
+
+       77 WS-NOME-PROCURADO PIC X(40).
+       77 WS-ACHOU-NOME     PIC X.
+           88 E-ACHOU-NOME  VALUE "S".
+
+      *---> DDDs (codigos de area) reconhecidos para validacao do
+      *     telefone informado na inclusao
+       77 WS-DDD PIC 99.
+           88 E-DDD-VALIDO VALUES
+               11 12 13 14 15 16 17 18 19
+               21 22 24 27 28
+               31 32 33 34 35 37 38
+               41 42 43 44 45 46 47 48 49
+               51 53 54 55
+               61 62 63 64 65 66 67 68 69
+               71 73 74 75 77 79
+               81 82 83 84 85 86 87 88 89
+               91 92 93 94 95 96 97 98 99.
+
        77 FS-STAT PIC 9(02).
            88 FS-OK         VALUE ZEROS.
            88 FS-CANCELA    VALUE 99.
@@ -50,6 +172,7 @@
            88 E-SIM VALUES ARE "S" "s".
 
        77  X01 PIC X.
+       77  WS-ULT-TECLA PIC X VALUE SPACE.
        77  WS-NUML PIC 999.
        77  WS-NUMC PIC 999.
        77  LIN-X   PIC 99    VALUE 17.
@@ -87,6 +210,22 @@
            05  LINE LIN-X  COLUMN PLUS 3 PIC X(30) USING FS-ENDERECO.
            05  LINE LIN-X  COLUMN PLUS 1 PIC X(07) VALUE "====>>".
 
+       01 SS-MENU-CONSULTA FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "1 - POR TELEFONE".
+           05 LINE 08 COLUMN 15 VALUE "2 - POR NOME".
+           05 LINE 10 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 10 COL PLUS 1 USING WS-MODOCONS AUTO.
+
+       01 SS-MENU-LISTAGEM FOREGROUND-COLOR 6.
+           05 LINE 07 COLUMN 15 VALUE "1 - TELA".
+           05 LINE 08 COLUMN 15 VALUE "2 - RELATORIO (ARQUIVO)".
+           05 LINE 10 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 10 COL PLUS 1 USING WS-MODOLST AUTO.
+
+       01 SS-BUSCA-NOME FOREGROUND-COLOR 2.
+           05 LINE 10 COLUMN 10 VALUE "NOME:".
+           05 COLUMN PLUS 2 PIC X(40) USING WS-NOME-PROCURADO.
+
        01 SS-MENU FOREGROUND-COLOR 6.
            05 LINE 07 COLUMN 15 VALUE "1 - INCLUIR".
            05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
@@ -115,9 +254,12 @@
       *
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM LE-CONFIG THRU LE-CONFIG-FIM
+           PERFORM REGISTRA-JOBLOG-INICIO
+               THRU REGISTRA-JOBLOG-INICIO-FIM
            DISPLAY "ABRINDO : " NOME-DO-ARQUIVO
            PERFORM ABRIR-ARQUIVOS
-           CLOSE FILE1.
+           CLOSE FILE1 AUDITFILE.
            DISPLAY "FECHOU ARQUIVO: " NOME-DO-ARQUIVO
 
            DISPLAY "v1.0 CADASTRO DE CLIENTES <TECLE ENTER>"
@@ -153,8 +295,89 @@
 
        FINALIZA.
            CLOSE FILE1.
+           CLOSE AUDITFILE.
+           PERFORM REGISTRA-JOBLOG-TERMINO
+               THRU REGISTRA-JOBLOG-TERMINO-FIM
            STOP RUN.
 
+      * -----------------------------------
+      * LE O ARQUIVO DE CONFIGURACAO COMPARTILHADO ./cobol.cfg, SE
+      * EXISTIR, E APLICA OS PARAMETROS DESTE PROGRAMA (CADCLI01_*)
+       LE-CONFIG.
+           OPEN INPUT CONFIGFL
+           IF  FS-CONFIG-OK
+               PERFORM LE-CONFIG-LOOP THRU LE-CONFIG-LOOP-FIM
+                   UNTIL FS-CONFIG-EOF
+               CLOSE CONFIGFL
+           END-IF.
+       LE-CONFIG-FIM.
+           EXIT.
+
+       LE-CONFIG-LOOP.
+           READ CONFIGFL
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF  CFG-REC NOT = SPACES AND CFG-REC(1:1) NOT = "*"
+                       MOVE SPACES TO WS-CFG-CHAVE WS-CFG-VALOR
+                       UNSTRING CFG-REC DELIMITED BY "="
+                           INTO WS-CFG-CHAVE WS-CFG-VALOR
+                       PERFORM APLICA-CONFIG THRU APLICA-CONFIG-FIM
+                   END-IF
+           END-READ.
+       LE-CONFIG-LOOP-FIM.
+           EXIT.
+
+       APLICA-CONFIG.
+           EVALUATE WS-CFG-CHAVE
+               WHEN "CADCLI01_FILE1"
+                   MOVE WS-CFG-VALOR TO NOME-DO-ARQUIVO
+               WHEN "CADCLI01_AUDITFILE"
+                   MOVE WS-CFG-VALOR TO NOME-ARQ-AUDITORIA
+               WHEN "CADCLI01_RELATORIO"
+                   MOVE WS-CFG-VALOR TO NOME-ARQ-RELATORIO
+               WHEN "JOBLOGDD"
+                   MOVE WS-CFG-VALOR TO JOBLOGDD
+           END-EVALUATE.
+       APLICA-CONFIG-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * REGISTRA NO LOG DE CONTROLE O INICIO DESTE JOB
+       REGISTRA-JOBLOG-INICIO.
+           OPEN EXTEND JOBLOGFL
+           IF  NOT FS-JOBLOG-OK
+               OPEN OUTPUT JOBLOGFL
+           END-IF
+           MOVE SPACES            TO JOBLOG-REC
+           MOVE "CADCLI01"        TO JL-PROGRAMA
+           MOVE "INICIO"          TO JL-EVENTO
+           ACCEPT JL-DATA FROM DATE YYYYMMDD
+           ACCEPT JL-HORA FROM TIME
+           MOVE SPACES            TO JL-STATUS
+           WRITE JOBLOG-REC
+           CLOSE JOBLOGFL.
+       REGISTRA-JOBLOG-INICIO-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * REGISTRA NO LOG DE CONTROLE O FIM DESTE JOB
+       REGISTRA-JOBLOG-TERMINO.
+           OPEN EXTEND JOBLOGFL
+           IF  NOT FS-JOBLOG-OK
+               OPEN OUTPUT JOBLOGFL
+           END-IF
+           MOVE SPACES            TO JOBLOG-REC
+           MOVE "CADCLI01"        TO JL-PROGRAMA
+           MOVE "FIM"             TO JL-EVENTO
+           ACCEPT JL-DATA FROM DATE YYYYMMDD
+           ACCEPT JL-HORA FROM TIME
+           MOVE WS-JOB-STATUS     TO JL-STATUS
+           WRITE JOBLOG-REC
+           CLOSE JOBLOGFL.
+       REGISTRA-JOBLOG-TERMINO-FIM.
+           EXIT.
+
       * -----------------------------------
        INCLUI.
            MOVE "INCLUSAO" TO WS-OP.
@@ -171,11 +394,29 @@
                PERFORM MOSTRA-ERRO
                GO INCLUI-LOOP
            END-IF
+           IF FS-FONE = ZEROS
+               MOVE "TELEFONE INVALIDO (NUMERO ZERADO)" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           MOVE FS-FONE(1:2) TO WS-DDD.
+           IF NOT E-DDD-VALIDO
+               MOVE "TELEFONE INVALIDO (DDD NAO RECONHECIDO)"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           MOVE "A" TO FS-STATUS.
+           PERFORM GRAVA-TIMESTAMP-ATUAL THRU GRAVA-TIMESTAMP-ATUAL-FIM.
            WRITE FILE1-REC
              INVALID KEY
                MOVE "CLIENTE JA EXISTE" TO WS-MSGERRO
                PERFORM MOSTRA-ERRO
                MOVE ZEROS TO FS-KEY
+             NOT INVALID KEY
+               MOVE SPACES TO WS-NOME-ANTES WS-ENDER-ANTES
+               MOVE "INCLUSAO" TO AUD-OPERACAO
+               PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
            END-WRITE.
            GO INCLUI.
        INCLUI-FIM.
@@ -184,21 +425,93 @@
        CONSULTA.
            MOVE "CONSULTA" TO WS-OP.
            MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           MOVE SPACES TO WS-MODOCONS.
            DISPLAY SS-CLS.
-       CONSULTA-LOOP.
+           ACCEPT SS-MENU-CONSULTA.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO TO CONSULTA-FIM
+           END-IF
+           IF E-MODO-NOME
+               PERFORM CONSULTA-POR-NOME THRU CONSULTA-POR-NOME-FIM
+           ELSE
+               PERFORM CONSULTA-POR-FONE THRU CONSULTA-POR-FONE-FIM
+           END-IF.
+       CONSULTA-FIM.
+
+      * -----------------------------------
+       CONSULTA-POR-FONE.
+           DISPLAY SS-CLS.
+       CONSULTA-FONE-LOOP.
            MOVE SPACES TO FILE1-REC.
            DISPLAY SS-TELA-REGISTRO.
            PERFORM LE-CLIENTE THRU LE-CLIENTE-FIM.
            IF FS-CANCELA
-               GO CONSULTA-FIM
+               GO TO CONSULTA-POR-FONE-FIM
            END-IF
            IF FS-OK
                DISPLAY SS-DADOS
-               MOVE "PRESSIONE ENTER" TO WS-MSGERRO
+               IF FS-INATIVO
+                   MOVE "CLIENTE INATIVO (EXCLUIDO) - SO CONSULTA"
+                       TO WS-MSGERRO
+               ELSE
+                   MOVE "PRESSIONE ENTER" TO WS-MSGERRO
+               END-IF
                PERFORM MOSTRA-ERRO
            END-IF.
-           GO CONSULTA-LOOP.
-       CONSULTA-FIM.
+           GO TO CONSULTA-FONE-LOOP.
+       CONSULTA-POR-FONE-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * LOCALIZA CLIENTE VARRENDO O ARQUIVO PELO NOME (FS-NOME NAO
+      * E CHAVE DO ARQUIVO, LOGO A BUSCA E SEQUENCIAL)
+       CONSULTA-POR-NOME.
+           DISPLAY SS-CLS.
+       CONSULTA-NOME-LOOP.
+           MOVE SPACES TO WS-NOME-PROCURADO.
+           DISPLAY SS-BUSCA-NOME.
+           ACCEPT SS-BUSCA-NOME.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO TO CONSULTA-POR-NOME-FIM
+           END-IF
+           MOVE ZEROS TO FS-KEY.
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+               INVALID KEY
+                   MOVE " ARQUIVO VAZIO " TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+                   GO TO CONSULTA-NOME-LOOP
+           END-START.
+           MOVE "N" TO WS-ACHOU-NOME.
+           PERFORM PROCURA-NOME THRU PROCURA-NOME-FIM
+               UNTIL FS-STAT > ZEROS OR E-ACHOU-NOME.
+           IF E-ACHOU-NOME
+               DISPLAY SS-DADOS
+               IF FS-INATIVO
+                   MOVE "CLIENTE INATIVO (EXCLUIDO) - SO CONSULTA"
+                       TO WS-MSGERRO
+               ELSE
+                   MOVE "PRESSIONE ENTER" TO WS-MSGERRO
+               END-IF
+           ELSE
+               MOVE "CLIENTE NÃO ENCONTRADO" TO WS-MSGERRO
+           END-IF
+           PERFORM MOSTRA-ERRO.
+           GO TO CONSULTA-NOME-LOOP.
+       CONSULTA-POR-NOME-FIM.
+           EXIT.
+
+      * -----------------------------------
+       PROCURA-NOME.
+           READ FILE1 NEXT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF FS-NOME = WS-NOME-PROCURADO
+                       MOVE "S" TO WS-ACHOU-NOME
+                   END-IF
+           END-READ.
+       PROCURA-NOME-FIM.
+           EXIT.
 
       * -----------------------------------
        ALTERA.
@@ -212,7 +525,17 @@
            IF FS-CANCELA
                GO TO ALTERA-FIM
            END-IF
+           IF FS-OK AND FS-INATIVO
+               DISPLAY SS-DADOS
+               MOVE "CLIENTE INATIVO, NAO PODE SER ALTERADO"
+                   TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO ALTERA-LOOP
+           END-IF
            IF FS-OK
+               MOVE FS-NOME      TO WS-NOME-ANTES
+               MOVE FS-ENDERECO  TO WS-ENDER-ANTES
+               MOVE FS-ULT-ATUAL TO WS-ULT-ATUAL-LIDO
                ACCEPT SS-DADOS
                IF COB-CRT-STATUS = COB-SCR-ESC
                    GO ALTERA-LOOP
@@ -220,12 +543,27 @@
            ELSE
                GO ALTERA-LOOP
             END-IF
+      *=====> GUARDA OS DADOS DIGITADOS E RELE O REGISTRO PARA CONFERIR
+      *       SE NINGUEM GRAVOU O MESMO CLIENTE ENQUANTO O OPERADOR
+      *       ESTAVA EDITANDO NA TELA
+            MOVE FS-NOME     TO WS-NOME-NOVO
+            MOVE FS-ENDERECO TO WS-ENDER-NOVO
+            PERFORM VERIFICA-CONCORRENCIA THRU VERIFICA-CONCORRENCIA-FIM
+            IF E-ERRO-CONCORRENCIA
+                DISPLAY SS-DADOS
+                PERFORM MOSTRA-ERRO
+                GO ALTERA-LOOP
+            END-IF
+            MOVE WS-NOME-NOVO  TO FS-NOME
+            MOVE WS-ENDER-NOVO TO FS-ENDERECO
+            PERFORM GRAVA-TIMESTAMP-ATUAL THRU GRAVA-TIMESTAMP-ATUAL-FIM
             REWRITE FILE1-REC
                 INVALID KEY
                     MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
                     PERFORM MOSTRA-ERRO
                 NOT INVALID KEY
-                    CONTINUE
+                    MOVE "ALTERACAO" TO AUD-OPERACAO
+                    PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
             END-REWRITE.
             GO ALTERA-LOOP.
        ALTERA-FIM.
@@ -245,40 +583,180 @@
                GO EXCLUI
            END-IF
            DISPLAY SS-DADOS.
+           IF FS-INATIVO
+               MOVE "CLIENTE JA ESTA INATIVO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO EXCLUI-FIM
+           END-IF
+           MOVE FS-ULT-ATUAL TO WS-ULT-ATUAL-LIDO.
            MOVE "N" TO WS-ERRO.
            MOVE "CONFIRMA A EXCLUSAO DO CLIENTE (S/N)?" TO WS-MSGERRO.
            ACCEPT SS-ERRO.
            IF NOT E-SIM
                GO EXCLUI-FIM
            END-IF
-           DELETE FILE1
+      *=====> RELE O REGISTRO PARA CONFERIR SE NINGUEM O ALTEROU OU
+      *       EXCLUIU ENQUANTO A CONFIRMACAO ESTAVA NA TELA
+           PERFORM VERIFICA-CONCORRENCIA THRU VERIFICA-CONCORRENCIA-FIM
+           IF E-ERRO-CONCORRENCIA
+               DISPLAY SS-DADOS
+               PERFORM MOSTRA-ERRO
+               GO EXCLUI-FIM
+           END-IF
+           MOVE FS-NOME     TO WS-NOME-ANTES
+           MOVE FS-ENDERECO TO WS-ENDER-ANTES
+      *=====> EXCLUSAO LOGICA: SO MARCA O REGISTRO COMO INATIVO,
+      *       MANTENDO O HISTORICO DE NOME/ENDERECO NO ARQUIVO
+           MOVE "I" TO FS-STATUS
+           PERFORM GRAVA-TIMESTAMP-ATUAL THRU GRAVA-TIMESTAMP-ATUAL-FIM
+           REWRITE FILE1-REC
                INVALID KEY
                    MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
                    PERFORM MOSTRA-ERRO
-           END-DELETE.
+               NOT INVALID KEY
+                   MOVE "EXCLUSAO" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+           END-REWRITE.
        EXCLUI-FIM.
 
        LISTAR.
-           MOVE 17 TO LIN-X
-           CLOSE FILE1
-           OPEN I-O FILE1
-           PERFORM  LER-E-IMPRIME UNTIL FS-STAT > ZERO.
-      *    END-PERFOR
+           MOVE SPACES TO WS-MODOLST.
+           DISPLAY SS-CLS.
+           ACCEPT SS-MENU-LISTAGEM.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO TO LISTAR-FIM
+           END-IF
+           IF E-MODO-RELATORIO
+               PERFORM GERA-RELATORIO THRU GERA-RELATORIO-FIM
+           ELSE
+               MOVE 17 TO LIN-X
+               MOVE SPACE TO WS-ULT-TECLA
+               CLOSE FILE1
+               OPEN I-O FILE1
+               PERFORM  LER-E-IMPRIME UNTIL FS-STAT > ZERO
+           END-IF.
+       LISTAR-FIM.
+           EXIT.
 
+      * -----------------------------------
+      * "-" (OU PF7) VOLTA UM REGISTRO (READ PREVIOUS), QUALQUER
+      * OUTRA TECLA AVANCA (READ NEXT)
        LER-E-IMPRIME.
                ADD 1 TO LIN-X
-               READ FILE1  NEXT    END-READ
+               IF WS-ULT-TECLA = "-"
+                   PERFORM LER-ANTERIOR-ATIVO
+                       THRU LER-ANTERIOR-ATIVO-FIM
+               ELSE
+                   PERFORM LER-PROXIMO-ATIVO
+                       THRU LER-PROXIMO-ATIVO-FIM
+               END-IF
                DISPLAY SS-LISTA-CLIENTE
                ACCEPT X01 from console
                IF FS-STAT > ZEROS
-                   MOVE " FIM DO ARQUIVO " TO WS-MSGERRO
+                   IF WS-ULT-TECLA = "-"
+                       MOVE " INICIO DO ARQUIVO " TO WS-MSGERRO
+                   ELSE
+                       MOVE " FIM DO ARQUIVO " TO WS-MSGERRO
+                   END-IF
                    PERFORM MOSTRA-ERRO
                ELSE
+                   MOVE X01 TO WS-ULT-TECLA
                    ADD 1 TO  LIN-X
                    DISPLAY SS-LISTA-CLIENTE
                END-IF.
 
-       LISTAR-FIM.
+      * -----------------------------------
+      * LE O PROXIMO REGISTRO, PULANDO OS CLIENTES INATIVOS
+      * (EXCLUIDOS LOGICAMENTE) PARA NAO APARECEREM NA LISTAGEM
+       LER-PROXIMO-ATIVO.
+           READ FILE1 NEXT END-READ.
+           IF FS-STAT = ZEROS AND FS-INATIVO
+               GO TO LER-PROXIMO-ATIVO
+           END-IF.
+       LER-PROXIMO-ATIVO-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * LE O REGISTRO ANTERIOR (PAGINACAO PARA TRAS), PULANDO OS
+      * CLIENTES INATIVOS DA MESMA FORMA QUE LER-PROXIMO-ATIVO
+       LER-ANTERIOR-ATIVO.
+           READ FILE1 PREVIOUS END-READ.
+           IF FS-STAT = ZEROS AND FS-INATIVO
+               GO TO LER-ANTERIOR-ATIVO
+           END-IF.
+       LER-ANTERIOR-ATIVO-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * GERA O RELATORIO IMPRESSO DA LISTAGEM DE CLIENTES EM ARQUIVO
+      * SEQUENCIAL, COM CABECALHO, DATA, QUEBRA DE PAGINA E TOTAL
+       GERA-RELATORIO.
+           CLOSE FILE1.
+           OPEN I-O FILE1.
+           OPEN OUTPUT RELATORIO.
+           IF FS-RELAT NOT = "00"
+               MOVE " ABERTURA DO RELATORIO FALHOU " TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO TO GERA-RELATORIO-FIM
+           END-IF
+           ACCEPT WS-DATA-RELAT FROM DATE YYYYMMDD.
+           MOVE ZEROS TO WS-NUM-PAGINA WS-LIN-PAGINA WS-TOT-CLIENTES.
+           MOVE ZEROS TO FS-KEY.
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+               INVALID KEY
+                   MOVE 99 TO FS-STAT
+           END-START.
+           IF FS-STAT > ZEROS
+               MOVE " ARQUIVO DE CLIENTES VAZIO " TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               CLOSE RELATORIO
+               GO TO GERA-RELATORIO-FIM
+           END-IF
+           PERFORM ESCREVE-CABECALHO THRU ESCREVE-CABECALHO-FIM.
+           PERFORM IMPRIME-LINHA-REL THRU IMPRIME-LINHA-REL-FIM
+               UNTIL FS-STAT > ZEROS.
+           MOVE WS-TOT-CLIENTES TO WT-TOTAL.
+           WRITE RELAT-REC FROM WS-TOT-REL.
+           CLOSE RELATORIO.
+           MOVE " RELATORIO GERADO: " TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+       GERA-RELATORIO-FIM.
+           EXIT.
+
+       ESCREVE-CABECALHO.
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE ZEROS TO WS-LIN-PAGINA.
+           MOVE WS-DATA-RELAT   TO WS-CAB-DATA.
+           MOVE WS-NUM-PAGINA   TO WS-CAB-PAGINA.
+           WRITE RELAT-REC FROM WS-CAB-REL1.
+           WRITE RELAT-REC FROM WS-CAB-REL2.
+           MOVE SPACES TO RELAT-REC.
+           WRITE RELAT-REC.
+       ESCREVE-CABECALHO-FIM.
+           EXIT.
+
+       IMPRIME-LINHA-REL.
+           READ FILE1 NEXT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF FS-INATIVO
+                       CONTINUE
+                   ELSE
+                       IF WS-LIN-PAGINA >= 50
+                           PERFORM ESCREVE-CABECALHO
+                               THRU ESCREVE-CABECALHO-FIM
+                       END-IF
+                       MOVE FS-FONE     TO WL-FONE
+                       MOVE FS-NOME     TO WL-NOME
+                       MOVE FS-ENDERECO TO WL-ENDERECO
+                       WRITE RELAT-REC FROM WS-LIN-REL
+                       ADD 1 TO WS-LIN-PAGINA
+                       ADD 1 TO WS-TOT-CLIENTES
+                   END-IF
+           END-READ.
+       IMPRIME-LINHA-REL-FIM.
+           EXIT.
       *
       * -----------------------------------
       * LE CLIENTE E MOSTRA MENSAGEM SE CHAVE NÃO EXISTE
@@ -295,6 +773,38 @@
            END-IF.
        LE-CLIENTE-FIM.
 
+      * -----------------------------------
+      * RELE O REGISTRO PELA CHAVE JA POSICIONADA EM FS-KEY E COMPARA
+      * FS-ULT-ATUAL COM O VALOR LIDO QUANDO A TELA FOI ABERTA, PARA
+      * DETECTAR SE OUTRO OPERADOR GRAVOU O MESMO CLIENTE ENQUANTO
+      * ESTE ESTAVA SENDO EDITADO (PROTECAO CONTRA GRAVACAO PERDIDA)
+       VERIFICA-CONCORRENCIA.
+           MOVE "N" TO WS-ERRO-CONCORRENCIA
+           READ FILE1
+               INVALID KEY
+                   MOVE "CLIENTE NAO ENCONTRADO (CONCORRENCIA)"
+                       TO WS-MSGERRO
+                   MOVE "S" TO WS-ERRO-CONCORRENCIA
+               NOT INVALID KEY
+                   IF FS-ULT-ATUAL NOT = WS-ULT-ATUAL-LIDO
+                       MOVE "REGISTRO ALTERADO POR OUTRO USUARIO"
+                           TO WS-MSGERRO
+                       MOVE "S" TO WS-ERRO-CONCORRENCIA
+                   END-IF
+           END-READ.
+       VERIFICA-CONCORRENCIA-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * MARCA FS-ULT-ATUAL COM A DATA/HORA DESTA GRAVACAO, USADA PELO
+      * CONTROLE DE CONCORRENCIA NA PROXIMA ALTERACAO/EXCLUSAO
+       GRAVA-TIMESTAMP-ATUAL.
+           ACCEPT WS-TS-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-TS-HORA FROM TIME
+           MOVE WS-TIMESTAMP-ATUAL TO FS-ULT-ATUAL.
+       GRAVA-TIMESTAMP-ATUAL-FIM.
+           EXIT.
+
       * -----------------------------------
       * ABRE ARQUIVOS PARA ENTRADA E SAÍDA
        ABRIR-ARQUIVOS.
@@ -307,6 +817,12 @@
                OPEN I-O FILE1
            ELSE
                DISPLAY "ARQUIVO JA EXISTE"
+           END-IF
+           OPEN EXTEND AUDITFILE
+           IF FS-AUDIT NOT = ZEROS AND FS-AUDIT NOT = "05"
+               OPEN OUTPUT AUDITFILE
+               CLOSE AUDITFILE
+               OPEN EXTEND AUDITFILE
            END-IF.
 
       * -----------------------------------
@@ -316,4 +832,21 @@
            ACCEPT SS-ERRO
            DISPLAY SS-STATUS.
 
+      * -----------------------------------
+      * GRAVA NA TRILHA DE AUDITORIA O VALOR ANTERIOR E O NOVO VALOR
+      * DO REGISTRO DE CLIENTE ALTERADO. AUD-OPERACAO E WS-NOME-ANTES/
+      * WS-ENDER-ANTES DEVEM SER PREENCHIDOS PELO PARAGRAFO CHAMADOR
+      * ANTES DO PERFORM.
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE FS-FONE         TO AUD-FONE.
+           MOVE WS-NOME-ANTES   TO AUD-NOME-ANTES.
+           MOVE WS-ENDER-ANTES  TO AUD-ENDER-ANTES.
+           MOVE FS-NOME         TO AUD-NOME-DEPOIS.
+           MOVE FS-ENDERECO     TO AUD-ENDER-DEPOIS.
+           WRITE AUDIT-REC.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+
       *****************************************************************
