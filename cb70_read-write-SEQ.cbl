@@ -20,6 +20,30 @@
            SELECT OUTFL-S ASSIGN TO OUTFLDD
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-OUTFL.
+
+      *---> arquivo de saida, faixa alta de STORE-ID (regional 2)
+           SELECT OUTFL2-S ASSIGN TO OUTFL2DD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-OUTFL2.
+
+      *---> arquivo de rejeitados (registros abaixo do corte)
+           SELECT REJFL-S ASSIGN TO REJFLDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REJFL.
+
+      *---> arquivo de checkpoint/restart para extratos grandes
+           SELECT CKPTFL ASSIGN TO CKPTDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKPT.
+
+      *---> log de controle de jobs, compartilhado entre os programas
+           SELECT JOBLOGFL ASSIGN TO JOBLOGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-JOBLOG.
+      *---> arquivo de configuracao compartilhado de localizacao
+           SELECT CONFIGFL ASSIGN TO CONFIGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONFIG.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -28,7 +52,12 @@
        01 INFL-REC.
            05 STORE-IDX.
                10 STORE-ID     PIC 9(05).
-           05 FILLER       PIC X(01).
+      *---> MARCA O REGISTRO TRAILER - "T" NO TRAILER, ESPACO NOS
+      *     REGISTROS DE DADOS. NAO USA O VALOR DE STORE-ID PARA ISSO
+      *     PORQUE STORE-ID COBRE TODO O DOMINIO PIC 9(05), INCLUSIVE
+      *     A FAIXA REGIONAL ALTA (VER WS-FAIXA-LIMITE)
+           05 REC-TIPO     PIC X(01).
+               88 TIPO-TRAILER VALUE "T".
            05 ITEM-ID      PIC X(10).
            05 FILLER       PIC X(04).
       *
@@ -41,6 +70,39 @@
            05 O-ITEM-ID      PIC X(10).
            05 FILLER         PIC X(03).
            05 DELIMIT2-OUT   PIC X(01).
+      *
+      *  TAMANHO DO REGISTRO = 20 CARACTERES SEM TERMINADOR FISICO
+       FD  OUTFL2-S.
+       01  OUTFL2-REC.
+           05 O2-STORE-IDX.
+              10 O2-STORE-ID    PIC 9(05).
+           05 DELIMIT-OUT2   PIC X(01).
+           05 O2-ITEM-ID     PIC X(10).
+           05 FILLER         PIC X(03).
+           05 DELIMIT2-OUT2  PIC X(01).
+      *
+      *  TAMANHO DO REGISTRO = 20 CARACTERES SEM TERMINADOR FISICO
+       FD  REJFL-S.
+       01  REJFL-REC.
+           05 R-STORE-IDX.
+              10 R-STORE-ID     PIC 9(05).
+           05 DELIMIT-REJ    PIC X(01).
+           05 R-ITEM-ID      PIC X(10).
+           05 FILLER         PIC X(03).
+      *
+      *  TAMANHO DO REGISTRO = 20 CARACTERES SEM TERMINADOR FISICO
+       FD  CKPTFL.
+       01  CKPT-REC.
+           05 CKPT-READ-COUNT   PIC 9(05).
+           05 CKPT-WRITE-COUNT  PIC 9(05).
+           05 CKPT-WRITE2-COUNT PIC 9(05).
+           05 CKPT-SKIP-COUNT   PIC 9(05).
+      *
+       FD  JOBLOGFL.
+           COPY JOBLOG.
+      *
+       FD  CONFIGFL.
+           COPY CONFIGCFG.
       *
        WORKING-STORAGE SECTION.
        01  INFLDD.
@@ -49,6 +111,32 @@
        01  OUTFLDD.
            05  FILLER  PIC X(30) VALUE "./files/cbARQSAIDA.OUT".
 
+       01  OUTFL2DD.
+           05  FILLER  PIC X(30) VALUE "./files/cbARQSAIDA2.OUT".
+
+       01  REJFLDD.
+           05  FILLER  PIC X(30) VALUE "./files/cbARQREJEITADOS.OUT".
+
+       01  CKPTDD.
+           05  FILLER  PIC X(30) VALUE "./files/cbARQCHECKPOINT.DAT".
+
+       01  JOBLOGDD.
+           05  FILLER  PIC X(30) VALUE "./cbjoblog.log".
+
+       01  FS-JOBLOG         PIC X(02) VALUE "X".
+           88  FS-JOBLOG-OK  VALUE IS "00".
+
+       01  WS-JOB-STATUS     PIC X(10) VALUE "OK".
+
+       01  CONFIGDD          PIC X(30) VALUE "./cobol.cfg".
+
+       01  FS-CONFIG         PIC X(02) VALUE "X".
+           88  FS-CONFIG-OK  VALUE IS "00".
+           88  FS-CONFIG-EOF VALUE IS "10".
+
+       01  WS-CFG-CHAVE      PIC X(30) VALUE SPACES.
+       01  WS-CFG-VALOR      PIC X(50) VALUE SPACES.
+
        01  FS-STAT           PIC X(02) VALUE SPACES.
            88  FS-STAT-OK    VALUE IS "00".
            88  FS-STAT-EOF   VALUE IS "10".
@@ -57,37 +145,168 @@
            88  FS-OUTFL-OK    VALUE IS "00".
            88  FS-OUTFL-EOF   VALUE IS "10".
 
+       01  FS-OUTFL2         PIC X(02) VALUE "X".
+           88  FS-OUTFL2-OK   VALUE IS "00".
+
+       01  FS-REJFL          PIC X(02) VALUE "X".
+           88  FS-REJFL-OK    VALUE IS "00".
+
+       01  FS-CKPT           PIC X(02) VALUE "X".
+           88  FS-CKPT-OK    VALUE IS "00".
+           88  FS-CKPT-EOF   VALUE IS "10".
+
        01  args-cmd-linex    pic x(50)  VALUE SPACES.
 
        01  COUNTERS.
-           05  READ-COUNT     PIC 9(02).
-           05  WRITE-COUNT    PIC 9(02).
+           05  READ-COUNT     PIC 9(05).
+           05  WRITE-COUNT    PIC 9(05).
+           05  WRITE2-COUNT   PIC 9(05).
+           05  SKIP-COUNT     PIC 9(05).
 
-           88 E-SIM VALUES ARE "S" "s".
+       01  args-cmd-line2x    PIC X(10)  VALUE SPACES.
+       01  args-cmd-line3x    PIC X(10)  VALUE SPACES.
+       01  WS-CORTE           PIC 9(05) VALUE 12346.
+      *---> LIMITE ENTRE A REGIONAL 1 (SAIDA) E A REGIONAL 2 (SAIDA2)
+       01  WS-FAIXA-LIMITE    PIC 9(05) VALUE 50000.
+      *---> CONTROLE DE CHECKPOINT/RESTART
+       01  WS-CKPT-INTERVALO  PIC 9(05) VALUE 1000.
+       01  WS-RESTART-COUNT   PIC 9(05) VALUE ZEROS.
+       01  WS-MODO-RESTART    PIC X     VALUE "N".
+           88  E-RESTART      VALUE "S".
+       01  WS-CKPT-QUOCIENTE  PIC 9(05).
+       01  WS-CKPT-RESTO      PIC 9(05).
+      *---> CONTROLE DO REGISTRO TRAILER (MARCADO POR REC-TIPO)
+       01  WS-TRAILER-COUNT   PIC 9(10) VALUE ZEROS.
+       01  WS-TRAILER-ACHADO  PIC X     VALUE "N".
+           88  TRAILER-ACHADO VALUE "S".
+      *
        77  XY     PIC X.
       *
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY "LEITURA SEQUENCIAL E GRAVACAO DE SAIDA"
            " - REGISTRO COM TAMANHO FIXO"
+      *====> LE O ARQUIVO DE CONFIGURACAO COMPARTILHADO (SE EXISTIR),
+      *====> SUBSTITUINDO OS DEFAULTS ACIMA PELOS VALORES DE CB70_*
+           PERFORM LE-CONFIG THRU LE-CONFIG-FIM
       *====> PEGA ARGUMENTOS DE ENTRADA DA LINHA DE COMANDO SE HOUVER
+      *====> 3o ARGUMENTO (OPCIONAL) E O CORTE DE STORE-ID A USAR NO
+      *====> FILTRO DE WRITE-PARA, SUBSTITUINDO O VALOR DEFAULT
+      *====> 4o ARGUMENTO (OPCIONAL) E O LIMITE DE STORE-ID ENTRE AS
+      *====> DUAS SAIDAS REGIONAIS, SUBSTITUINDO O VALOR DEFAULT
            ACCEPT args-cmd-linex   from COMMAND-LINE.
            IF  args-cmd-linex  NOT = spaces
                UNSTRING args-cmd-linex DELIMITED BY SPACE
-               INTO  INFLDD  OUTFLDD.
+               INTO  INFLDD  OUTFLDD  args-cmd-line2x  args-cmd-line3x
+               IF  args-cmd-line2x NOT = SPACES
+                   MOVE args-cmd-line2x TO WS-CORTE
+               END-IF
+               IF  args-cmd-line3x NOT = SPACES
+                   MOVE args-cmd-line3x TO WS-FAIXA-LIMITE
+               END-IF
+           END-IF.
       *
            DISPLAY "ABRINDO : " INFLDD
            DISPLAY "SAIDA   : " OUTFLDD
+           DISPLAY "SAIDA 2 : " OUTFL2DD
+           DISPLAY "CORTE STORE-ID > " WS-CORTE
+           DISPLAY "LIMITE ENTRE REGIONAIS > " WS-FAIXA-LIMITE
            DISPLAY " >>"
            ACCEPT XY FROM CONSOLE
+           PERFORM REGISTRA-JOBLOG-INICIO
+               THRU REGISTRA-JOBLOG-INICIO-FIM
            PERFORM OPEN-PARA      THRU OPEN-EXIT-PARA
            PERFORM PROCESS-PARA   THRU PROCESS-EXIT-PARA
            PERFORM CLOSE-PARA     THRU CLOSE-EXIT-PARA.
+           PERFORM REGISTRA-JOBLOG-TERMINO
+               THRU REGISTRA-JOBLOG-TERMINO-FIM
            DISPLAY 'FIM PROG 1 ...'
            STOP RUN.
 
+      *================================
+      * LE O ARQUIVO DE CONFIGURACAO COMPARTILHADO ./cobol.cfg, SE
+      * EXISTIR, E APLICA OS PARAMETROS DESTE PROGRAMA (CB70_*)
+       LE-CONFIG.
+           OPEN INPUT CONFIGFL
+           IF  FS-CONFIG-OK
+               PERFORM LE-CONFIG-LOOP THRU LE-CONFIG-LOOP-FIM
+                   UNTIL FS-CONFIG-EOF
+               CLOSE CONFIGFL
+           END-IF.
+       LE-CONFIG-FIM.
+           EXIT.
+
+       LE-CONFIG-LOOP.
+           READ CONFIGFL
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF  CFG-REC NOT = SPACES AND CFG-REC(1:1) NOT = "*"
+                       MOVE SPACES TO WS-CFG-CHAVE WS-CFG-VALOR
+                       UNSTRING CFG-REC DELIMITED BY "="
+                           INTO WS-CFG-CHAVE WS-CFG-VALOR
+                       PERFORM APLICA-CONFIG THRU APLICA-CONFIG-FIM
+                   END-IF
+           END-READ.
+       LE-CONFIG-LOOP-FIM.
+           EXIT.
+
+       APLICA-CONFIG.
+           EVALUATE WS-CFG-CHAVE
+               WHEN "CB70_INFLDD"
+                   MOVE WS-CFG-VALOR TO INFLDD
+               WHEN "CB70_OUTFLDD"
+                   MOVE WS-CFG-VALOR TO OUTFLDD
+               WHEN "CB70_OUTFL2DD"
+                   MOVE WS-CFG-VALOR TO OUTFL2DD
+               WHEN "CB70_REJFLDD"
+                   MOVE WS-CFG-VALOR TO REJFLDD
+               WHEN "CB70_CKPTDD"
+                   MOVE WS-CFG-VALOR TO CKPTDD
+               WHEN "JOBLOGDD"
+                   MOVE WS-CFG-VALOR TO JOBLOGDD
+           END-EVALUATE.
+       APLICA-CONFIG-FIM.
+           EXIT.
+      *================================
+      * REGISTRA NO LOG DE CONTROLE O INICIO DESTE JOB
+       REGISTRA-JOBLOG-INICIO.
+           OPEN EXTEND JOBLOGFL
+           IF  NOT FS-JOBLOG-OK
+               OPEN OUTPUT JOBLOGFL
+           END-IF
+           MOVE SPACES            TO JOBLOG-REC
+           MOVE "cb70_read-write" TO JL-PROGRAMA
+           MOVE "INICIO"          TO JL-EVENTO
+           ACCEPT JL-DATA FROM DATE YYYYMMDD
+           ACCEPT JL-HORA FROM TIME
+           MOVE SPACES            TO JL-STATUS
+           WRITE JOBLOG-REC
+           CLOSE JOBLOGFL.
+       REGISTRA-JOBLOG-INICIO-FIM.
+           EXIT.
+      *================================
+      * REGISTRA NO LOG DE CONTROLE O FIM DESTE JOB, COM O STATUS
+      * DE COMO A EXECUCAO TERMINOU (OK OU ERRO)
+       REGISTRA-JOBLOG-TERMINO.
+           OPEN EXTEND JOBLOGFL
+           IF  NOT FS-JOBLOG-OK
+               OPEN OUTPUT JOBLOGFL
+           END-IF
+           MOVE SPACES            TO JOBLOG-REC
+           MOVE "cb70_read-write" TO JL-PROGRAMA
+           MOVE "FIM"             TO JL-EVENTO
+           ACCEPT JL-DATA FROM DATE YYYYMMDD
+           ACCEPT JL-HORA FROM TIME
+           MOVE WS-JOB-STATUS     TO JL-STATUS
+           WRITE JOBLOG-REC
+           CLOSE JOBLOGFL.
+       REGISTRA-JOBLOG-TERMINO-FIM.
+           EXIT.
+      *================================
        OPEN-PARA.
-           INITIALIZE FS-STAT FS-OUTFL READ-COUNT WRITE-COUNT.
+           INITIALIZE FS-STAT FS-OUTFL READ-COUNT WRITE-COUNT
+               WRITE2-COUNT SKIP-COUNT.
            OPEN INPUT INFL-E
            IF  FS-STAT-OK
                CONTINUE
@@ -96,8 +315,13 @@
                "  " INFLDD
                GO TO EXIT-PARA
            END-IF.
-      * =====> ABRE ARQUIVO DE SAIDA NO MODO OUTPUT
-           OPEN OUTPUT OUTFL-S.
+           PERFORM VERIFICA-CHECKPOINT THRU VERIFICA-CHECKPOINT-FIM.
+      * =====> ABRE ARQUIVO DE SAIDA, NO MODO EXTEND SE FOR RESTART
+           IF  E-RESTART
+               OPEN EXTEND OUTFL-S
+           ELSE
+               OPEN OUTPUT OUTFL-S
+           END-IF.
            IF  FS-OUTFL = ZEROS
                DISPLAY "ABRIU SAIDA "
       *         CONTINUE
@@ -107,9 +331,73 @@
       *         CLOSE INFL-E
                GO TO EXIT-PARA
            END-IF.
+      * =====> ABRE ARQUIVO DE SAIDA 2 (REGIONAL ALTA), EXTEND SE RESTART
+           IF  E-RESTART
+               OPEN EXTEND OUTFL2-S
+           ELSE
+               OPEN OUTPUT OUTFL2-S
+           END-IF.
+           IF  FS-OUTFL2-OK
+               DISPLAY "ABRIU SAIDA 2 "
+           ELSE
+               DISPLAY 'ABERTURA ARQUIVO SAIDA 2 FALHOU, ST='
+               FS-OUTFL2  "  FILEL=" OUTFL2DD
+               GO TO EXIT-PARA
+           END-IF.
+      * =====> ABRE ARQUIVO DE REJEITADOS, NO MODO EXTEND SE FOR RESTART
+           IF  E-RESTART
+               OPEN EXTEND REJFL-S
+           ELSE
+               OPEN OUTPUT REJFL-S
+           END-IF.
+           IF  FS-REJFL-OK
+               DISPLAY "ABRIU REJEITADOS "
+           ELSE
+               DISPLAY 'ABERTURA ARQUIVO REJEITADOS FALHOU, ST='
+               FS-REJFL  "  FILEL=" REJFLDD
+               GO TO EXIT-PARA
+           END-IF.
+           IF  E-RESTART
+               PERFORM PULA-REGISTROS-PROCESSADOS
+                   THRU PULA-REGISTROS-PROCESSADOS-FIM
+           END-IF.
 
        OPEN-EXIT-PARA.
            EXIT.
+      *================================
+      * SE EXISTIR ARQUIVO DE CHECKPOINT DE UM JOB ANTERIOR QUE NAO
+      * TERMINOU, ENTRA EM MODO RESTART A PARTIR DO PONTO GRAVADO.
+       VERIFICA-CHECKPOINT.
+           OPEN INPUT CKPTFL
+           IF  FS-CKPT-OK
+               READ CKPTFL
+               IF  FS-CKPT-OK AND CKPT-READ-COUNT > ZEROS
+                   MOVE CKPT-READ-COUNT   TO WS-RESTART-COUNT
+                   MOVE CKPT-WRITE-COUNT  TO WRITE-COUNT
+                   MOVE CKPT-WRITE2-COUNT TO WRITE2-COUNT
+                   MOVE CKPT-SKIP-COUNT   TO SKIP-COUNT
+                   MOVE "S"             TO WS-MODO-RESTART
+                   DISPLAY "CHECKPOINT ENCONTRADO, REINICIANDO NO"
+                       " REGISTRO " WS-RESTART-COUNT
+               END-IF
+               CLOSE CKPTFL
+           END-IF.
+       VERIFICA-CHECKPOINT-FIM.
+           EXIT.
+      *================================
+      * RELE (SEM REPROCESSAR) OS REGISTROS JA GRAVADOS ANTES DO
+      * CHECKPOINT, PARA REPOSICIONAR O ARQUIVO DE ENTRADA.
+       PULA-REGISTROS-PROCESSADOS.
+           PERFORM WS-RESTART-COUNT TIMES
+               READ INFL-E
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO READ-COUNT
+               END-READ
+           END-PERFORM.
+       PULA-REGISTROS-PROCESSADOS-FIM.
+           EXIT.
       *================================
        PROCESS-PARA.
            PERFORM UNTIL   FS-STAT-EOF
@@ -119,37 +407,120 @@
                        DISPLAY 'ARQUIVO VAZIO '
                        GO TO EXIT-PARA
                    END-IF
+                   IF  NOT TRAILER-ACHADO
+                       DISPLAY 'ARQUIVO SEM REGISTRO TRAILER - '
+                           'ARQUIVO INCOMPLETO'
+                       MOVE "ERRO" TO WS-JOB-STATUS
+                       GO TO EXIT-PARA
+                   END-IF
                NOT AT END
-                   PERFORM WRITE-PARA   THRU WRITE-EXIT-PARA
+                   IF  TIPO-TRAILER
+                       PERFORM VALIDA-TRAILER THRU VALIDA-TRAILER-FIM
+                   ELSE
+                       PERFORM WRITE-PARA   THRU WRITE-EXIT-PARA
+                   END-IF
                END-READ
            END-PERFORM.
        PROCESS-EXIT-PARA.
            EXIT.
+      *================================
+      * REGISTRO TRAILER ENCONTRADO - CONFERE O CONTADOR DE REGISTROS
+      * GRAVADO PELO JOB QUE PRODUZIU O ARQUIVO DE ENTRADA CONTRA O
+      * TOTAL DE REGISTROS DE DADOS REALMENTE LIDOS. SE NAO BATER, O
+      * ARQUIVO CHEGOU TRUNCADO E O JOB E ENCERRADO COM ERRO.
+       VALIDA-TRAILER.
+           MOVE ITEM-ID            TO WS-TRAILER-COUNT
+           SET TRAILER-ACHADO      TO TRUE
+           IF  WS-TRAILER-COUNT NOT = READ-COUNT
+               DISPLAY 'REGISTRO TRAILER DIVERGENTE - ESPERADO='
+                   WS-TRAILER-COUNT ' LIDO=' READ-COUNT
+               MOVE "ERRO" TO WS-JOB-STATUS
+               GO TO EXIT-PARA
+           END-IF.
+       VALIDA-TRAILER-FIM.
+           EXIT.
       *===================================
        WRITE-PARA.
            ADD 1    TO READ-COUNT.
            DISPLAY "==>" INFL-REC "<== REGISTRO=" READ-COUNT
-           IF  STORE-ID > 12346
-               MOVE SPACES       TO OUTFL-REC
-               MOVE STORE-IDX     TO O-STORE-IDX
-               MOVE ITEM-ID      TO O-ITEM-ID
-               MOVE "|"          TO DELIMIT-OUT
-               MOVE "#"          TO DELIMIT2-OUT
-
-      *=====>  GRAVA O REGISTRO ===================
-               WRITE OUTFL-REC
+           IF  STORE-ID > WS-CORTE
                DISPLAY '   STORE-ID: ' STORE-ID
                DISPLAY '   ITEM ID   ' ITEM-ID
+      *=====>  SEPARA POR FAIXA DE STORE-ID EM DUAS SAIDAS REGIONAIS
+               IF  STORE-ID > WS-FAIXA-LIMITE
+                   MOVE SPACES       TO OUTFL2-REC
+                   MOVE STORE-IDX     TO O2-STORE-IDX
+                   MOVE ITEM-ID      TO O2-ITEM-ID
+                   MOVE "|"          TO DELIMIT-OUT2
+                   MOVE "#"          TO DELIMIT2-OUT2
+                   WRITE OUTFL2-REC
+                   ADD 1 TO WRITE2-COUNT
+               ELSE
+                   MOVE SPACES       TO OUTFL-REC
+                   MOVE STORE-IDX     TO O-STORE-IDX
+                   MOVE ITEM-ID      TO O-ITEM-ID
+                   MOVE "|"          TO DELIMIT-OUT
+                   MOVE "#"          TO DELIMIT2-OUT
+                   WRITE OUTFL-REC
+                   ADD 1 TO WRITE-COUNT
+               END-IF
+           ELSE
+               MOVE SPACES       TO REJFL-REC
+               MOVE STORE-IDX     TO R-STORE-IDX
+               MOVE ITEM-ID      TO R-ITEM-ID
+               MOVE "|"          TO DELIMIT-REJ
+               WRITE REJFL-REC
+               ADD 1 TO SKIP-COUNT
+           END-IF.
+           DIVIDE READ-COUNT BY WS-CKPT-INTERVALO
+               GIVING WS-CKPT-QUOCIENTE
+               REMAINDER WS-CKPT-RESTO.
+           IF  WS-CKPT-RESTO = ZEROS
+               PERFORM GRAVA-CHECKPOINT THRU GRAVA-CHECKPOINT-FIM
            END-IF.
        WRITE-EXIT-PARA.
            EXIT.
+      *================================
+      * GRAVA O PONTO ATUAL DE PROCESSAMENTO, PARA PERMITIR RETOMAR O
+      * JOB A PARTIR DAQUI SE ELE FOR INTERROMPIDO ANTES DO FIM.
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPTFL
+           MOVE READ-COUNT   TO CKPT-READ-COUNT
+           MOVE WRITE-COUNT  TO CKPT-WRITE-COUNT
+           MOVE WRITE2-COUNT TO CKPT-WRITE2-COUNT
+           MOVE SKIP-COUNT   TO CKPT-SKIP-COUNT
+           WRITE CKPT-REC
+           CLOSE CKPTFL.
+       GRAVA-CHECKPOINT-FIM.
+           EXIT.
 
        CLOSE-PARA.
-           CLOSE INFL-E  OUTFL-S.
+           CLOSE INFL-E  OUTFL-S  OUTFL2-S  REJFL-S.
+           PERFORM LIMPA-CHECKPOINT THRU LIMPA-CHECKPOINT-FIM.
+           DISPLAY "================================================"
+           DISPLAY "TOTAIS DE CONTROLE DO JOB"
+           DISPLAY "REGISTROS LIDOS          : " READ-COUNT
+           DISPLAY "REGISTROS GRAVADOS SAIDA 1: " WRITE-COUNT
+           DISPLAY "REGISTROS GRAVADOS SAIDA 2: " WRITE2-COUNT
+           DISPLAY "REGISTROS REJEITADOS CORTE: " SKIP-COUNT
+           DISPLAY "================================================".
        CLOSE-EXIT-PARA.
            EXIT.
+      *================================
+      * JOB TERMINOU NORMALMENTE - ZERA O CHECKPOINT PARA QUE A
+      * PROXIMA EXECUCAO COMECE DO INICIO DO ARQUIVO.
+       LIMPA-CHECKPOINT.
+           MOVE ZEROS      TO CKPT-REC
+           OPEN OUTPUT CKPTFL
+           WRITE CKPT-REC
+           CLOSE CKPTFL.
+       LIMPA-CHECKPOINT-FIM.
+           EXIT.
 
       *=================  FIM ======
        EXIT-PARA.
+           MOVE "ERRO" TO WS-JOB-STATUS
+           PERFORM REGISTRA-JOBLOG-TERMINO
+               THRU REGISTRA-JOBLOG-TERMINO-FIM
            DISPLAY 'FIM PROG 2 ...'
            EXIT PROGRAM.
