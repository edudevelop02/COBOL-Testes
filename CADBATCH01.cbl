@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADBATCH01.
+      *
+      ****************************************************************
+      * Author: Accampora.
+      * Date: 20-11-2023.
+      * Purpose: Carga/atualizacao em lote de clientes no arquivo
+      *          indexado cad-clientes.dat (FILE1), a partir de um
+      *          extrato sequencial de telefone/nome/endereco.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---> arquivo de entrada - extrato sequencial da carga
+           SELECT CARGA-E ASSIGN TO CARGADD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CARGA.
+      *---> arquivo de clientes (mesmo layout do CADCLI01)
+           SELECT FILE1 ASSIGN TO NOME-DO-ARQUIVO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY.
+      *---> trilha de auditoria das alteracoes em FILE1 (mesmo arquivo
+      *     e layout usados por CADCLI01)
+           SELECT AUDITFILE ASSIGN TO NOME-ARQ-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+      *---> arquivo de configuracao compartilhado de localizacao
+           SELECT CONFIGFL ASSIGN TO CONFIGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONFIG.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *  TAMANHO DO REGISTRO = 89 CARACTERES SEM TERMINADOR FISICO
+       FD CARGA-E.
+       01 CARGA-REC.
+           05 CARGA-FONE      PIC 9(09).
+           05 CARGA-NOME      PIC X(40).
+           05 CARGA-ENDERECO  PIC X(40).
+      *
+       FD FILE1.
+           COPY CLIREC.
+      *
+       FD AUDITFILE.
+           COPY AUDITREC.
+      *
+       FD  CONFIGFL.
+           COPY CONFIGCFG.
+      *
+       WORKING-STORAGE SECTION.
+       01  CARGADD.
+           05  FILLER  PIC X(30) VALUE "./files/cadcli-carga.seq".
+
+       01  NOME-DO-ARQUIVO.
+           05  FILLER  PIC X(50) VALUE "./cad-clientes.dat".
+
+       01  NOME-ARQ-AUDITORIA.
+           05  FILLER  PIC X(50) VALUE "./cadcli-audit.log".
+
+       01  FS-CARGA          PIC X(02) VALUE SPACES.
+           88  FS-CARGA-OK   VALUE IS "00".
+           88  FS-CARGA-EOF  VALUE IS "10".
+
+       77  FS-STAT           PIC 9(02).
+           88 FS-OK          VALUE ZEROS.
+
+       77  FS-AUDIT          PIC X(02) VALUE SPACES.
+
+       01  CONFIGDD          PIC X(30) VALUE "./cobol.cfg".
+
+       01  FS-CONFIG         PIC X(02) VALUE "X".
+           88  FS-CONFIG-OK  VALUE IS "00".
+           88  FS-CONFIG-EOF VALUE IS "10".
+
+       01  WS-CFG-CHAVE      PIC X(30) VALUE SPACES.
+       01  WS-CFG-VALOR      PIC X(50) VALUE SPACES.
+
+       77  WS-NOME-ANTES     PIC X(40).
+       77  WS-ENDER-ANTES    PIC X(40).
+
+       01  WS-TIMESTAMP-ATUAL.
+           05  WS-TS-DATA      PIC 9(08).
+           05  WS-TS-HORA      PIC 9(06).
+
+       01  args-cmd-linex    PIC X(50)  VALUE SPACES.
+
+       01  COUNTERS.
+           05  READ-COUNT    PIC 9(05) VALUE ZEROS.
+           05  INCLUIDOS     PIC 9(05) VALUE ZEROS.
+           05  ATUALIZADOS   PIC 9(05) VALUE ZEROS.
+           05  REJEITADOS    PIC 9(05) VALUE ZEROS.
+
+       77  XY     PIC X.
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "CARGA EM LOTE DE CLIENTES - cad-clientes.dat"
+      *====> LE O ARQUIVO DE CONFIGURACAO COMPARTILHADO (SE EXISTIR)
+           PERFORM LE-CONFIG THRU LE-CONFIG-FIM
+      *====> PEGA ARGUMENTOS DE ENTRADA DA LINHA DE COMANDO SE HOUVER
+           ACCEPT args-cmd-linex   FROM COMMAND-LINE.
+           IF  args-cmd-linex  NOT = SPACES
+               UNSTRING args-cmd-linex DELIMITED BY SPACE
+               INTO  CARGADD  NOME-DO-ARQUIVO.
+      *
+           DISPLAY "ARQUIVO DE CARGA : " CARGADD
+           DISPLAY "ARQUIVO CLIENTES : " NOME-DO-ARQUIVO
+           PERFORM OPEN-PARA      THRU OPEN-EXIT-PARA
+           PERFORM PROCESS-PARA   THRU PROCESS-EXIT-PARA
+           PERFORM CLOSE-PARA     THRU CLOSE-EXIT-PARA.
+           DISPLAY 'FIM CADBATCH01 ...'
+           STOP RUN.
+
+      * -----------------------------------
+      * LE O ARQUIVO DE CONFIGURACAO COMPARTILHADO ./cobol.cfg, SE
+      * EXISTIR, E APLICA OS PARAMETROS DESTE PROGRAMA (CADBATCH01_*)
+       LE-CONFIG.
+           OPEN INPUT CONFIGFL
+           IF  FS-CONFIG-OK
+               PERFORM LE-CONFIG-LOOP THRU LE-CONFIG-LOOP-FIM
+                   UNTIL FS-CONFIG-EOF
+               CLOSE CONFIGFL
+           END-IF.
+       LE-CONFIG-FIM.
+           EXIT.
+
+       LE-CONFIG-LOOP.
+           READ CONFIGFL
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF  CFG-REC NOT = SPACES AND CFG-REC(1:1) NOT = "*"
+                       MOVE SPACES TO WS-CFG-CHAVE WS-CFG-VALOR
+                       UNSTRING CFG-REC DELIMITED BY "="
+                           INTO WS-CFG-CHAVE WS-CFG-VALOR
+                       PERFORM APLICA-CONFIG THRU APLICA-CONFIG-FIM
+                   END-IF
+           END-READ.
+       LE-CONFIG-LOOP-FIM.
+           EXIT.
+
+       APLICA-CONFIG.
+           EVALUATE WS-CFG-CHAVE
+               WHEN "CADBATCH01_CARGADD"
+                   MOVE WS-CFG-VALOR TO CARGADD
+               WHEN "CADBATCH01_FILE1"
+                   MOVE WS-CFG-VALOR TO NOME-DO-ARQUIVO
+               WHEN "CADBATCH01_AUDITFILE"
+                   MOVE WS-CFG-VALOR TO NOME-ARQ-AUDITORIA
+           END-EVALUATE.
+       APLICA-CONFIG-FIM.
+           EXIT.
+
+       OPEN-PARA.
+           OPEN INPUT CARGA-E
+           IF  FS-CARGA-OK
+               CONTINUE
+           ELSE
+               DISPLAY 'ABERTURA DO ARQUIVO DE CARGA FALHOU=' FS-CARGA
+               "  " CARGADD
+               GO TO EXIT-PARA
+           END-IF.
+      * =====> ABRE cad-clientes.dat, CRIANDO-O SE NAO EXISTIR
+           OPEN I-O FILE1
+           IF  FS-STAT > ZEROS
+               DISPLAY "CRIANDO ARQUIVO DE CLIENTES "
+               OPEN OUTPUT FILE1
+               CLOSE FILE1
+               OPEN I-O FILE1
+           END-IF.
+      * =====> ABRE A TRILHA DE AUDITORIA, CRIANDO-A SE NAO EXISTIR
+           OPEN EXTEND AUDITFILE
+           IF  FS-AUDIT NOT = ZEROS AND FS-AUDIT NOT = "05"
+               OPEN OUTPUT AUDITFILE
+               CLOSE AUDITFILE
+               OPEN EXTEND AUDITFILE
+           END-IF.
+       OPEN-EXIT-PARA.
+           EXIT.
+      *================================
+       PROCESS-PARA.
+           PERFORM UNTIL   FS-CARGA-EOF
+               READ CARGA-E
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM GRAVA-CLIENTE THRU GRAVA-CLIENTE-FIM
+               END-READ
+           END-PERFORM.
+       PROCESS-EXIT-PARA.
+           EXIT.
+      *===================================
+      * GRAVA OU ATUALIZA O CLIENTE. RELE PRIMEIRO PELA CHAVE PARA
+      * SABER SE JA EXISTE; SE EXISTIR E ESTIVER INATIVO (EXCLUSAO
+      * LOGICA), A CARGA NAO REATIVA O CLIENTE SOZINHA - ISSO E UMA
+      * ACAO DE NEGOCIO DELIBERADA, FEITA PELO OPERADOR EM CADCLI01.
+       GRAVA-CLIENTE.
+           ADD 1 TO READ-COUNT.
+           IF  CARGA-FONE = ZEROS OR CARGA-NOME = SPACES
+               ADD 1 TO REJEITADOS
+               DISPLAY "REGISTRO REJEITADO (FONE/NOME EM BRANCO): "
+                   CARGA-REC
+               GO TO GRAVA-CLIENTE-FIM
+           END-IF
+           MOVE SPACES        TO FILE1-REC
+           MOVE CARGA-FONE     TO FS-FONE
+           READ FILE1
+               INVALID KEY
+                   MOVE SPACES          TO WS-NOME-ANTES WS-ENDER-ANTES
+                   MOVE CARGA-NOME     TO FS-NOME
+                   MOVE CARGA-ENDERECO TO FS-ENDERECO
+                   MOVE "A"            TO FS-STATUS
+                   PERFORM GRAVA-TIMESTAMP-ATUAL
+                       THRU GRAVA-TIMESTAMP-ATUAL-FIM
+                   WRITE FILE1-REC
+                       INVALID KEY
+                           ADD 1 TO REJEITADOS
+                           DISPLAY "ERRO AO INCLUIR CLIENTE " FS-FONE
+                       NOT INVALID KEY
+                           ADD 1 TO INCLUIDOS
+                           DISPLAY "INCLUIDO   : " FS-FONE " " FS-NOME
+                           MOVE "INCLUSAO" TO AUD-OPERACAO
+                           PERFORM GRAVA-AUDITORIA
+                               THRU GRAVA-AUDITORIA-FIM
+                   END-WRITE
+               NOT INVALID KEY
+                   IF  FS-INATIVO
+                       ADD 1 TO REJEITADOS
+                       DISPLAY "CLIENTE INATIVO - CARGA NAO REATIVA, "
+                           "FONE=" FS-FONE
+                   ELSE
+                       MOVE FS-NOME      TO WS-NOME-ANTES
+                       MOVE FS-ENDERECO  TO WS-ENDER-ANTES
+                       MOVE CARGA-NOME     TO FS-NOME
+                       MOVE CARGA-ENDERECO TO FS-ENDERECO
+                       PERFORM ATUALIZA-CLIENTE
+                           THRU ATUALIZA-CLIENTE-FIM
+                   END-IF
+           END-READ.
+       GRAVA-CLIENTE-FIM.
+           EXIT.
+
+       ATUALIZA-CLIENTE.
+           PERFORM GRAVA-TIMESTAMP-ATUAL THRU GRAVA-TIMESTAMP-ATUAL-FIM
+           REWRITE FILE1-REC
+               INVALID KEY
+                   ADD 1 TO REJEITADOS
+                   DISPLAY "ERRO AO ATUALIZAR CLIENTE " FS-FONE
+               NOT INVALID KEY
+                   ADD 1 TO ATUALIZADOS
+                   DISPLAY "ATUALIZADO : " FS-FONE " " FS-NOME
+                   MOVE "ATUALIZACAO" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+           END-REWRITE.
+       ATUALIZA-CLIENTE-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * GRAVA NA TRILHA DE AUDITORIA O VALOR ANTERIOR E O NOVO VALOR
+      * DO REGISTRO DE CLIENTE GRAVADO PELA CARGA. AUD-OPERACAO E
+      * WS-NOME-ANTES/WS-ENDER-ANTES DEVEM SER PREENCHIDOS PELO
+      * PARAGRAFO CHAMADOR ANTES DO PERFORM.
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE FS-FONE         TO AUD-FONE.
+           MOVE WS-NOME-ANTES   TO AUD-NOME-ANTES.
+           MOVE WS-ENDER-ANTES  TO AUD-ENDER-ANTES.
+           MOVE FS-NOME         TO AUD-NOME-DEPOIS.
+           MOVE FS-ENDERECO     TO AUD-ENDER-DEPOIS.
+           WRITE AUDIT-REC.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+
+      * -----------------------------------
+      * CARIMBA FS-ULT-ATUAL COM A DATA/HORA CORRENTE, PARA QUE O
+      * CONTROLE DE CONCORRENCIA OTIMISTA DO CADCLI01 (TELA ALTERA)
+      * DETECTE QUE O REGISTRO FOI MODIFICADO PELA CARGA.
+       GRAVA-TIMESTAMP-ATUAL.
+           ACCEPT WS-TS-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-TS-HORA FROM TIME
+           MOVE WS-TIMESTAMP-ATUAL TO FS-ULT-ATUAL.
+       GRAVA-TIMESTAMP-ATUAL-FIM.
+           EXIT.
+
+       CLOSE-PARA.
+           CLOSE CARGA-E FILE1 AUDITFILE.
+           DISPLAY "================================================"
+           DISPLAY "REGISTROS LIDOS      : " READ-COUNT
+           DISPLAY "CLIENTES INCLUIDOS   : " INCLUIDOS
+           DISPLAY "CLIENTES ATUALIZADOS : " ATUALIZADOS
+           DISPLAY "REGISTROS REJEITADOS : " REJEITADOS
+           DISPLAY "================================================".
+       CLOSE-EXIT-PARA.
+           EXIT.
+
+      *=================  FIM ======
+       EXIT-PARA.
+           DISPLAY 'FIM CADBATCH01 (ABORTADO) ...'
+           EXIT PROGRAM.
