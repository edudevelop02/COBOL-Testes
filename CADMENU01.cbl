@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADMENU01.
+      *
+      ****************************************************************
+      * Author: Accampora.
+      * Date: 08-12-2023.
+      * Purpose: Menu principal do turno, reunindo em um unico ponto
+      *          de entrada os programas de cadastro de clientes,
+      *          extracao/carga de lojas e manutencao do arquivo de
+      *          funcionarios, para que o operador nao precise saber
+      *          de cor o PROGRAM-ID de cada um para rodar os jobs
+      *          do dia.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *---> NOMES DOS EXECUTAVEIS CHAMADOS PELO MENU. COMPILADOS NO
+      *---> MESMO DIRETORIO DESTE MENU.
+       01  WS-PRG-CADCLI   PIC X(25) VALUE "./CADCLI01".
+       01  WS-PRG-CB70     PIC X(25) VALUE "./cb70_read-write-SEQ".
+       01  WS-PRG-AULA72   PIC X(25) VALUE "./cbaula72_INDEXED".
+       01  WS-PRG-AULA74   PIC X(25) VALUE "./cbaula74_LER_INDEXED".
+
+       01  WS-COMANDO      PIC X(80) VALUE SPACES.
+
+       77  WS-OPCAO        PIC X.
+           88  E-CADASTRO    VALUE "1".
+           88  E-EXTRATO     VALUE "2".
+           88  E-FUNCIONARIO VALUE "3".
+           88  E-LISTAGEM    VALUE "4".
+           88  E-ENCERRAR    VALUE "0".
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM EXIBE-MENU THRU EXIBE-MENU-FIM UNTIL E-ENCERRAR.
+           DISPLAY 'FIM CADMENU01 ...'
+           STOP RUN.
+
+      *===================================
+      * MENU PRINCIPAL DOS JOBS DO DIA
+       EXIBE-MENU.
+           DISPLAY " "
+           DISPLAY "================ MENU DO DIA ================"
+           DISPLAY "1-CADASTRO DE CLIENTES (CADCLI01)"
+           DISPLAY "2-EXTRATO DE LOJAS/ITENS (cb70_read-write-SEQ)"
+           DISPLAY "3-MANUTENCAO DE FUNCIONARIOS (cbaula72_INDEXED)"
+           DISPLAY "4-LISTAGEM DE FUNCIONARIOS (cbaula74_LER_INDEXED)"
+           DISPLAY "0-SAIR"
+           DISPLAY "OPCAO ==>> " WITH NO ADVANCING
+           ACCEPT WS-OPCAO FROM CONSOLE
+           EVALUATE TRUE
+               WHEN E-CADASTRO
+                   MOVE WS-PRG-CADCLI TO WS-COMANDO
+                   PERFORM RODA-JOB THRU RODA-JOB-FIM
+               WHEN E-EXTRATO
+                   MOVE WS-PRG-CB70   TO WS-COMANDO
+                   PERFORM RODA-JOB THRU RODA-JOB-FIM
+               WHEN E-FUNCIONARIO
+                   MOVE WS-PRG-AULA72 TO WS-COMANDO
+                   PERFORM RODA-JOB THRU RODA-JOB-FIM
+               WHEN E-LISTAGEM
+                   MOVE WS-PRG-AULA74 TO WS-COMANDO
+                   PERFORM RODA-JOB THRU RODA-JOB-FIM
+               WHEN E-ENCERRAR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+       EXIBE-MENU-FIM.
+           EXIT.
+      *===================================
+      * DISPARA O JOB ESCOLHIDO COMO PROCESSO EXTERNO E ESPERA
+      * ELE TERMINAR ANTES DE VOLTAR AO MENU
+       RODA-JOB.
+           DISPLAY "EXECUTANDO: " WS-COMANDO
+           CALL "SYSTEM" USING WS-COMANDO
+           DISPLAY "JOB FINALIZADO, VOLTANDO AO MENU".
+       RODA-JOB-FIM.
+           EXIT.
